@@ -0,0 +1,94 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         MAN7.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        DEACTIVATE / REACTIVATE A CUSTOMER. LOOKS
+      *                    UP AN EXISTING CLIENT-HASH AND TOGGLES
+      *                    CLIENT-STATUS -- AN ACTIVE CUSTOMER IS
+      *                    DEACTIVATED (WITH A REQUIRED REASON), AN
+      *                    INACTIVE ONE IS REACTIVATED. THE RECORD IS
+      *                    NEVER PHYSICALLY DELETED, SO CLOSED-ACCOUNT
+      *                    HISTORY IS RETAINED.
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           COPY AUDITSEL.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+       FD  AUDIT-TRAIL.
+           COPY AUDITREC.
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+           COPY AUDITSTA.
+           COPY OPERSTA.
+       77  BEFORE-CLIENT-INFO                 PIC X(156).
+
+       LINKAGE                                                  SECTION.
+       77  LK-OPERATOR-ID                      PIC X(10).
+
+       PROCEDURE                                                DIVISION
+                                                   USING LK-OPERATOR-ID.
+       MAIN.
+           MOVE LK-OPERATOR-ID TO CURRENT-OPERATOR-ID
+
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " DEACTIVATE / REACTIVATE CUSTOMER"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+           PERFORM OPEN-CLIENT-MASTER
+
+           DISPLAY "[?] Account ID (CLIENT-HASH):"
+           ACCEPT CLIENT-SEEK-HASH
+           PERFORM CLIENT-MASTER-SEEK-HASH
+
+           IF CLIENT-MASTER-SEEK-NOT-FOUND
+               DISPLAY "[X] No customer on file for account "
+                   CLIENT-SEEK-HASH
+               CLOSE CLIENT-MASTER
+               GOBACK
+           END-IF
+
+           MOVE CLIENT-INFO TO BEFORE-CLIENT-INFO
+
+           IF CLIENT-STATUS-ACTIVE
+               DISPLAY "[!] Customer " CLIENT-NAME " is active."
+               DISPLAY "[?] Reason for deactivation:"
+               ACCEPT CLIENT-INACTIVE-REASON
+               SET CLIENT-STATUS-INACTIVE TO TRUE
+               MOVE "DEACTIVATE" TO AUDIT-ACTION
+           ELSE
+               DISPLAY "[!] Customer " CLIENT-NAME
+                   " is inactive, reactivating."
+               MOVE SPACES TO CLIENT-INACTIVE-REASON
+               SET CLIENT-STATUS-ACTIVE TO TRUE
+               MOVE "REACTIVATE" TO AUDIT-ACTION
+           END-IF
+
+           REWRITE CLIENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "[X] Could not update customer, "
+                       "file status: " CLIENT-MASTER-STATUS
+           END-REWRITE
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP
+           MOVE CURRENT-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE "MAN7" TO AUDIT-PROGRAM
+           MOVE CLIENT-SEEK-HASH TO AUDIT-ACCOUNT-ID
+           MOVE BEFORE-CLIENT-INFO TO AUDIT-BEFORE-VALUE
+           MOVE CLIENT-INFO TO AUDIT-AFTER-VALUE
+           PERFORM APPEND-AUDIT-TRAIL
+
+           DISPLAY "[!] Customer status updated."
+
+           CLOSE CLIENT-MASTER
+           GOBACK.
+
+           COPY CLIENTOPN.
+           COPY CLIENTFND.
+           COPY AUDITWRT.
