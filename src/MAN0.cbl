@@ -1,33 +1,122 @@
        IDENTIFICATION                                          DIVISION.
        PROGRAM-ID.         MAN0.
        AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        MAIN MANAGER MENU. GATES ENTRY WITH AN
+      *                    OPERATOR LOGIN AGAINST OPERATOR-MASTER, THEN
+      *                    PASSES THE LOGGED-IN OPERATOR ID ON TO EVERY
+      *                    TRANSACTION THAT STAMPS THE AUDIT TRAIL.
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY OPRMSEL.
 
        DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  OPERATOR-MASTER.
+           COPY OPRMREC.
+
        WORKING-STORAGE                                          SECTION.
-       77  INP-MENU PIC 9.
+           COPY OPRMSTA.
+           COPY OPERSTA.
+       77  INP-MENU                           PIC 9.
+       77  OPRM-PASSWORD-INPUT                PIC X(10).
+       77  LOGIN-ATTEMPT-COUNT                PIC 9.
+       77  LOGIN-RESULT-SW                    PIC X.
+           88  LOGIN-OK                         VALUE "Y".
+           88  LOGIN-FAILED                     VALUE "N".
 
        PROCEDURE                                               DIVISION.
        MAIN.
-           PERFORM SHOW-MENU. 
+           PERFORM LOGIN-OPERATOR
+
+           IF LOGIN-FAILED
+               DISPLAY "[X] Too many failed login attempts, exiting."
+               STOP RUN
+           END-IF.
+
+       PROCESS-MENU.
+           PERFORM SHOW-MENU.
            EVALUATE TRUE
                WHEN INP-MENU = "1" PERFORM OPTION-REGISTER
+               WHEN INP-MENU = "2" PERFORM OPTION-LOOKUP
+               WHEN INP-MENU = "3" PERFORM OPTION-LIST
+               WHEN INP-MENU = "4" PERFORM OPTION-DEPOSIT-WITHDRAW
+               WHEN INP-MENU = "5" PERFORM OPTION-STATEMENT
+               WHEN INP-MENU = "6" PERFORM OPTION-UPDATE
+               WHEN INP-MENU = "7" PERFORM OPTION-DEACTIVATE
                WHEN INP-MENU = "0" PERFORM OPTION-EXIT
                WHEN OTHER PERFORM OPTION-INVALID
            END-EVALUATE
-           GO TO MAIN.
+           GO TO PROCESS-MENU.
+
+      *    PROMPTS FOR OPERATOR ID/PASSWORD AND SEEKS OPERATOR-MASTER,
+      *    UP TO THREE TIMES, SAME RETRY-LOOP SHAPE AS THE DOB/CPF
+      *    EDIT CHECKS IN MAN1. ON SUCCESS CURRENT-OPERATOR-ID CARRIES
+      *    THE LOGGED-IN OPERATOR FOR THE REST OF THE SESSION.
+       LOGIN-OPERATOR                                           SECTION.
+           PERFORM OPEN-OPERATOR-MASTER
+
+           SET LOGIN-FAILED TO TRUE
+           MOVE ZERO TO LOGIN-ATTEMPT-COUNT
+           PERFORM WITH TEST AFTER UNTIL LOGIN-OK
+                       OR LOGIN-ATTEMPT-COUNT > 2
+               DISPLAY "[?] Operator ID:"
+               ACCEPT OPERATOR-SEEK-ID
+               DISPLAY "[?] Password:"
+               ACCEPT OPRM-PASSWORD-INPUT
+
+               PERFORM OPERATOR-MASTER-SEEK-ID
+               ADD 1 TO LOGIN-ATTEMPT-COUNT
+
+               IF OPERATOR-MASTER-SEEK-FOUND
+                       AND OPERATOR-PASSWORD = OPRM-PASSWORD-INPUT
+                   MOVE OPERATOR-ID TO CURRENT-OPERATOR-ID
+                   SET LOGIN-OK TO TRUE
+               ELSE
+                   DISPLAY "[X] Invalid operator ID or password."
+               END-IF
+           END-PERFORM
+
+           CLOSE OPERATOR-MASTER.
 
        SHOW-MENU                                                SECTION.
            DISPLAY "---------------------------------------------------"
            DISPLAY " MAIN MANAGER MENU"
            DISPLAY "---------------------------------------------------"
+           DISPLAY " Operator: " CURRENT-OPERATOR-ID
            DISPLAY " > 1 register customer"
+           DISPLAY " > 2 lookup customer"
+           DISPLAY " > 3 list all customers"
+           DISPLAY " > 4 deposit / withdrawal"
+           DISPLAY " > 5 print customer statement"
+           DISPLAY " > 6 update customer"
+           DISPLAY " > 7 deactivate/reactivate customer"
            DISPLAY " > 0 exit"
            DISPLAY ""
            DISPLAY "[?] Choose your option: "
            ACCEPT INP-MENU.
 
        OPTION-REGISTER                                          SECTION.
-           CALL "MAN1".
+           CALL "MAN1" USING CURRENT-OPERATOR-ID.
+
+       OPTION-LOOKUP                                            SECTION.
+           CALL "MAN3".
+
+       OPTION-LIST                                              SECTION.
+           CALL "MAN4".
+
+       OPTION-DEPOSIT-WITHDRAW                                  SECTION.
+           CALL "MAN2".
+
+       OPTION-STATEMENT                                         SECTION.
+           CALL "MAN5".
+
+       OPTION-UPDATE                                            SECTION.
+           CALL "MAN6" USING CURRENT-OPERATOR-ID.
+
+       OPTION-DEACTIVATE                                        SECTION.
+           CALL "MAN7" USING CURRENT-OPERATOR-ID.
 
        OPTION-INVALID                                           SECTION.
            DISPLAY "[X] Invalid option!".
@@ -36,3 +125,6 @@
        OPTION-EXIT                                              SECTION.
            DISPLAY "[!] Bye."
            STOP RUN.
+
+           COPY OPRMOPN.
+           COPY OPRMFND.
