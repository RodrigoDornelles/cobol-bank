@@ -0,0 +1,43 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         MAN3.
+       AUTHOR.             RODRIGO DORNELLES.
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+
+       PROCEDURE                                               DIVISION.
+       MAIN.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " CUSTOMER LOOKUP"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+           DISPLAY "[?] Account ID (CLIENT-HASH):"
+           ACCEPT CLIENT-SEEK-HASH
+
+           PERFORM OPEN-CLIENT-MASTER
+           PERFORM CLIENT-MASTER-SEEK-HASH
+           IF CLIENT-MASTER-SEEK-FOUND
+               DISPLAY "[!] Client Acount ID:"
+               DISPLAY CLIENT-HASH
+               DISPLAY "[!] Client info:"
+               DISPLAY CLIENT-INFO
+           ELSE
+               DISPLAY "[X] No customer on file for account "
+                   CLIENT-SEEK-HASH
+           END-IF
+           CLOSE CLIENT-MASTER
+           GOBACK.
+
+           COPY CLIENTOPN.
+           COPY CLIENTFND.
