@@ -0,0 +1,112 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         BAT1.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        CSV EXPORT OF THE CUSTOMER MASTER FOR THE
+      *                    CRM TEAM'S SCHEDULED EXTRACT. NOT ON THE
+      *                    MAN0 MENU -- RUN STANDALONE LIKE BAT0.
+
+       ENVIRONMENT                                             DIVISION.
+       INPUT-OUTPUT                                             SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           SELECT CUSTOMER-CSV
+               ASSIGN TO "data/CLIENTS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CUSTOMER-CSV-STATUS.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+
+       FD  CUSTOMER-CSV.
+       01  CUSTOMER-CSV-LINE                  PIC X(100).
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+       77  CUSTOMER-CSV-STATUS                PIC XX.
+       77  CUSTOMER-COUNT                     PIC 9(6) VALUE ZERO.
+      *    CLIENT-NAME IS NOT RESTRICTED TO LETTERS/SPACES ON EVERY
+      *    PATH THAT CAN SET IT (MAN6'S UPDATE ACCEPT DOES NOT RUN IT
+      *    THROUGH UTIL2), SO A LITERAL QUOTE IN THE NAME WOULD BREAK
+      *    OUT OF THE CSV QUOTING BELOW IF NOT ESCAPED. CSV-NAME-ESCAPED
+      *    IS TWICE THE WIDTH OF CLIENT-NAME SO THE WORST CASE -- EVERY
+      *    CHARACTER A QUOTE -- STILL FITS.
+       77  ESC-I                              PIC 99.
+       77  ESC-OUT-I                          PIC 99.
+       01  CSV-HEADING-LINE                   PIC X(100) VALUE
+           "CLIENT-HASH,CLIENT-NAME,CLIENT-DATE-OF-BIRTH".
+       01  CSV-DETAIL-FIELDS.
+           02  CSV-ACCOUNT-ID                PIC 9(10).
+           02  FILLER                        PIC X(01) VALUE ",".
+           02  CSV-NAME-QUOTE-1               PIC X(01) VALUE QUOTE.
+           02  CSV-NAME-ESCAPED              PIC X(64).
+           02  CSV-NAME-QUOTE-2               PIC X(01) VALUE QUOTE.
+           02  FILLER                        PIC X(01) VALUE ",".
+           02  CSV-YEAR-OF-BIRTH             PIC 9999.
+           02  FILLER                        PIC X(01) VALUE "-".
+           02  CSV-MONTH-OF-BIRTH            PIC 99.
+           02  FILLER                        PIC X(01) VALUE "-".
+           02  CSV-DAY-OF-BIRTH              PIC 99.
+
+       PROCEDURE                                               DIVISION.
+       MAIN.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " CUSTOMER MASTER CSV EXPORT"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+           PERFORM OPEN-CLIENT-MASTER
+           OPEN OUTPUT CUSTOMER-CSV
+
+           MOVE CSV-HEADING-LINE TO CUSTOMER-CSV-LINE
+           WRITE CUSTOMER-CSV-LINE
+
+           PERFORM UNTIL CLIENT-MASTER-NOT-FOUND
+               READ CLIENT-MASTER NEXT RECORD
+                   AT END
+                       SET CLIENT-MASTER-NOT-FOUND TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-CUSTOMER-CSV-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENT-MASTER
+           CLOSE CUSTOMER-CSV
+
+           DISPLAY ""
+           DISPLAY "[!] Customers exported: " CUSTOMER-COUNT
+           DISPLAY "[!] Written to data/CLIENTS.CSV"
+           GOBACK.
+
+       WRITE-CUSTOMER-CSV-LINE                                  SECTION.
+           MOVE CLIENT-HASH           TO CSV-ACCOUNT-ID
+           PERFORM ESCAPE-CLIENT-NAME
+           MOVE CLIENT-YEAR-OF-BIRTH  TO CSV-YEAR-OF-BIRTH
+           MOVE CLIENT-MONTH-OF-BIRTH TO CSV-MONTH-OF-BIRTH
+           MOVE CLIENT-DAY-OF-BIRTH   TO CSV-DAY-OF-BIRTH
+           MOVE CSV-DETAIL-FIELDS     TO CUSTOMER-CSV-LINE
+           WRITE CUSTOMER-CSV-LINE
+           ADD 1 TO CUSTOMER-COUNT.
+
+      *    DOUBLE ANY EMBEDDED QUOTE IN CLIENT-NAME SO IT CANNOT CLOSE
+      *    THE CSV-NAME-QUOTE-1/CSV-NAME-QUOTE-2 QUOTING EARLY.
+       ESCAPE-CLIENT-NAME                                       SECTION.
+           MOVE SPACES TO CSV-NAME-ESCAPED
+           MOVE 1 TO ESC-OUT-I
+           PERFORM ESCAPE-CLIENT-NAME-CHAR VARYING ESC-I FROM 1 BY 1
+               UNTIL ESC-I > 32.
+
+       ESCAPE-CLIENT-NAME-CHAR                                  SECTION.
+           IF CLIENT-NAME(ESC-I:1) = QUOTE
+               MOVE QUOTE TO CSV-NAME-ESCAPED(ESC-OUT-I:1)
+               ADD 1 TO ESC-OUT-I
+               MOVE QUOTE TO CSV-NAME-ESCAPED(ESC-OUT-I:1)
+               ADD 1 TO ESC-OUT-I
+           ELSE
+               MOVE CLIENT-NAME(ESC-I:1)
+                   TO CSV-NAME-ESCAPED(ESC-OUT-I:1)
+               ADD 1 TO ESC-OUT-I
+           END-IF.
+
+           COPY CLIENTOPN.
