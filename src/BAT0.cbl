@@ -0,0 +1,190 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         BAT0.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        NIGHTLY INTEREST-ACCRUAL BATCH JOB. READS
+      *                    EVERY ACCOUNT ON CLIENT-MASTER, APPLIES
+      *                    INTEREST-RATE TO ITS CURRENT BALANCE (PER
+      *                    ACCOUNT-TXN), POSTS AN INTEREST CREDIT
+      *                    TRANSACTION FOR ANY NON-ZERO AMOUNT, AND
+      *                    PRINTS A CONTROL-TOTAL REPORT. RUN THIS
+      *                    STANDALONE (NOT FROM THE MAN0 MENU) AT END
+      *                    OF DAY.
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           COPY ACCTXSEL.
+           SELECT INTEREST-REPORT
+               ASSIGN TO "data/INTACCR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INTEREST-REPORT-STATUS.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+       FD  ACCOUNT-TXN.
+           COPY ACCTXREC.
+
+       FD  INTEREST-REPORT.
+       01  INTEREST-REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+           COPY ACCTXSTA.
+       77  INTEREST-REPORT-STATUS             PIC XX.
+      *    CONFIGURED MONTHLY INTEREST RATE. THERE IS NO
+      *    CONFIGURATION-FILE MECHANISM IN THIS SYSTEM YET, SO THIS
+      *    IS THE RATE OPERATIONS CHANGES (AND RECOMPILES) WHEN THE
+      *    BANK REPRICES.
+       77  INTEREST-RATE                      PIC 9V9999 VALUE 0.0050.
+       77  ACCOUNT-BALANCE                    PIC 9(9)V99.
+       77  INTEREST-AMOUNT                    PIC 9(9)V99.
+       77  NEW-ACCOUNT-BALANCE                PIC 9(9)V99.
+       77  ACCOUNTS-SCANNED                   PIC 9(6) VALUE ZERO.
+       77  ACCOUNTS-CREDITED                  PIC 9(6) VALUE ZERO.
+      *    AN INACTIVE ACCOUNT (SEE MAN7) DOES NOT ACCRUE INTEREST,
+      *    THE SAME PROTECTION MAN2 ALREADY GIVES TRANSACTIONS AGAINST
+      *    CLIENT-STATUS-INACTIVE ACCOUNTS.
+       77  ACCOUNTS-SKIPPED-INACTIVE          PIC 9(6) VALUE ZERO.
+       77  INTEREST-GRAND-TOTAL               PIC 9(9)V99 VALUE ZERO.
+       01  REPORT-HEADING-LINE.
+           02  FILLER                        PIC X(12) VALUE
+               "ACCOUNT ID".
+           02  FILLER                        PIC X(16) VALUE
+               "BALANCE".
+           02  FILLER                        PIC X(10) VALUE
+               "RATE".
+           02  FILLER                        PIC X(16) VALUE
+               "INTEREST".
+           02  FILLER                        PIC X(16) VALUE
+               "NEW BALANCE".
+       01  REPORT-DETAIL-LINE.
+           02  RPT-ACCOUNT-ID                PIC 9(10).
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  RPT-BALANCE                   PIC Z(7)9.99.
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  RPT-RATE                      PIC 9.9999.
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  RPT-INTEREST                  PIC Z(7)9.99.
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  RPT-NEW-BALANCE               PIC Z(7)9.99.
+       01  REPORT-TOTAL-LINE.
+           02  FILLER                        PIC X(24) VALUE
+               "ACCOUNTS SCANNED:".
+           02  RPT-ACCOUNTS-SCANNED          PIC ZZZ,ZZ9.
+       01  REPORT-CREDITED-LINE.
+           02  FILLER                        PIC X(24) VALUE
+               "ACCOUNTS CREDITED:".
+           02  RPT-ACCOUNTS-CREDITED         PIC ZZZ,ZZ9.
+       01  REPORT-GRAND-TOTAL-LINE.
+           02  FILLER                        PIC X(24) VALUE
+               "TOTAL INTEREST POSTED:".
+           02  RPT-GRAND-TOTAL               PIC Z(8)9.99.
+
+       PROCEDURE                                               DIVISION.
+       MAIN.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " NIGHTLY INTEREST ACCRUAL"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+           PERFORM OPEN-CLIENT-MASTER
+           PERFORM OPEN-ACCOUNT-TXN
+           OPEN OUTPUT INTEREST-REPORT
+
+           MOVE REPORT-HEADING-LINE TO INTEREST-REPORT-LINE
+           WRITE INTEREST-REPORT-LINE
+           DISPLAY REPORT-HEADING-LINE
+
+           PERFORM UNTIL CLIENT-MASTER-NOT-FOUND
+               READ CLIENT-MASTER NEXT RECORD
+                   AT END
+                       SET CLIENT-MASTER-NOT-FOUND TO TRUE
+                   NOT AT END
+                       PERFORM ACCRUE-INTEREST-FOR-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           MOVE ACCOUNTS-SCANNED TO RPT-ACCOUNTS-SCANNED
+           MOVE REPORT-TOTAL-LINE TO INTEREST-REPORT-LINE
+           WRITE INTEREST-REPORT-LINE
+
+           MOVE ACCOUNTS-CREDITED TO RPT-ACCOUNTS-CREDITED
+           MOVE REPORT-CREDITED-LINE TO INTEREST-REPORT-LINE
+           WRITE INTEREST-REPORT-LINE
+
+           MOVE INTEREST-GRAND-TOTAL TO RPT-GRAND-TOTAL
+           MOVE REPORT-GRAND-TOTAL-LINE TO INTEREST-REPORT-LINE
+           WRITE INTEREST-REPORT-LINE
+
+           CLOSE CLIENT-MASTER
+           CLOSE ACCOUNT-TXN
+           CLOSE INTEREST-REPORT
+
+           DISPLAY ""
+           DISPLAY "[!] Accounts scanned: " ACCOUNTS-SCANNED
+           DISPLAY "[!] Accounts credited: " ACCOUNTS-CREDITED
+           DISPLAY "[!] Accounts skipped (inactive): "
+               ACCOUNTS-SKIPPED-INACTIVE
+           DISPLAY "[!] Total interest posted: " INTEREST-GRAND-TOTAL
+           GOBACK.
+
+      *    COMPUTE AND, IF NON-ZERO, POST INTEREST FOR THE ACCOUNT IN
+      *    THE CURRENT CLIENT-MASTER RECORD. THE ACCOUNT-TXN CURSOR
+      *    IS REPOSITIONED BY ACCOUNT-TXN-SEEK-BALANCE, SO
+      *    ACCOUNT-TXN-KEY IS ALWAYS RE-DERIVED FROM THE RECORD COUNT
+      *    (SET AT OPEN TIME, UNTOUCHED BY THE SEEK) BEFORE THE WRITE.
+       ACCRUE-INTEREST-FOR-ACCOUNT                              SECTION.
+           ADD 1 TO ACCOUNTS-SCANNED
+
+           IF CLIENT-STATUS-ACTIVE
+               MOVE CLIENT-HASH TO TXN-SEEK-HASH
+               PERFORM ACCOUNT-TXN-SEEK-BALANCE
+               MOVE TXN-SEEK-BALANCE TO ACCOUNT-BALANCE
+
+               COMPUTE INTEREST-AMOUNT ROUNDED =
+                   ACCOUNT-BALANCE * INTEREST-RATE
+
+               MOVE ACCOUNT-BALANCE TO RPT-BALANCE
+               MOVE INTEREST-RATE TO RPT-RATE
+               MOVE INTEREST-AMOUNT TO RPT-INTEREST
+
+               IF INTEREST-AMOUNT > ZERO
+                   COMPUTE NEW-ACCOUNT-BALANCE =
+                       ACCOUNT-BALANCE + INTEREST-AMOUNT
+
+                   MOVE CLIENT-HASH TO TXN-ACCOUNT-HASH
+                   SET TXN-IS-INTEREST TO TRUE
+                   MOVE INTEREST-AMOUNT TO TXN-AMOUNT
+                   MOVE NEW-ACCOUNT-BALANCE TO TXN-BALANCE-AFTER
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO TXN-DATE
+
+                   COMPUTE ACCOUNT-TXN-KEY =
+                       ACCOUNT-TXN-RECORD-COUNT + 1
+                   WRITE ACCOUNT-TXN-RECORD
+                       INVALID KEY
+                           DISPLAY "[X] Could not post interest for "
+                               "account " CLIENT-HASH ", file status: "
+                               ACCOUNT-TXN-STATUS
+                   END-WRITE
+                   ADD 1 TO ACCOUNT-TXN-RECORD-COUNT
+
+                   MOVE NEW-ACCOUNT-BALANCE TO RPT-NEW-BALANCE
+                   ADD 1 TO ACCOUNTS-CREDITED
+                   ADD INTEREST-AMOUNT TO INTEREST-GRAND-TOTAL
+               ELSE
+                   MOVE ACCOUNT-BALANCE TO RPT-NEW-BALANCE
+               END-IF
+
+               MOVE REPORT-DETAIL-LINE TO INTEREST-REPORT-LINE
+               WRITE INTEREST-REPORT-LINE
+               DISPLAY REPORT-DETAIL-LINE
+           ELSE
+               ADD 1 TO ACCOUNTS-SKIPPED-INACTIVE
+           END-IF.
+
+           COPY CLIENTOPN.
+           COPY ACCTXOPN.
+           COPY ACCTXFND.
