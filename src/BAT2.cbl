@@ -0,0 +1,437 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         BAT2.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        BULK CUSTOMER INTAKE BATCH, WITH CHECKPOINT/
+      *                    RESTART SUPPORT. READS data/APPLICANT.DAT,
+      *                    ONE APPLICATION (NAME + DOB) PER LINE, AND
+      *                    REGISTERS EACH ONTO CLIENT-MASTER THE SAME
+      *                    WAY MAN1 DOES INTERACTIVELY. NOT ON THE
+      *                    MAN0 MENU -- RUN STANDALONE LIKE BAT0/BAT1.
+      *                    EVERY CHECKPOINT-INTERVAL RECORDS, THE
+      *                    NUMBER OF APPLICATIONS CONSUMED SO FAR IS
+      *                    SAVED TO data/BAT2.CKP. ON THE NEXT RUN,
+      *                    THAT MANY RECORDS ARE SKIPPED WITHOUT
+      *                    RE-HASHING/RE-REGISTERING THEM, SO AN
+      *                    ABEND PARTWAY THROUGH A LARGE OVERNIGHT LOAD
+      *                    ONLY COSTS RE-READING UP TO ONE INTERVAL'S
+      *                    WORTH OF ALREADY-DONE RECORDS, NOT
+      *                    REPROCESSING EVERYONE FROM THE START.
+
+       ENVIRONMENT                                             DIVISION.
+       INPUT-OUTPUT                                            SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           COPY AUDITSEL.
+           SELECT APPLICANT-FILE
+               ASSIGN TO "data/APPLICANT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS APPLICANT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "data/BAT2.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+       FD  AUDIT-TRAIL.
+           COPY AUDITREC.
+
+       FD  APPLICANT-FILE.
+       01  APPLICANT-RECORD.
+           02  APPLICANT-NAME                PIC X(32).
+           02  APPLICANT-YEAR-OF-BIRTH       PIC 9999.
+           02  APPLICANT-MONTH-OF-BIRTH      PIC 99.
+           02  APPLICANT-DAY-OF-BIRTH        PIC 99.
+           02  APPLICANT-CPF                 PIC 9(11).
+           02  APPLICANT-BRANCH-CODE         PIC 9(04).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD                 PIC 9(8).
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+           COPY AUDITSTA.
+           COPY OPERSTA.
+      *    NEW-CLIENT-INFO HOLDS THE APPLICANT CURRENTLY BEING
+      *    REGISTERED, SEPARATE FROM THE FD RECORD, SAME AS MAN1.
+           COPY CLIENTREC REPLACING ==CLIENT-MASTER-RECORD==
+                                  BY ==NEW-CLIENT==
+                                    ==CLIENT-HASH==
+                                  BY ==NEW-CLIENT-HASH==
+                                    ==CLIENT-INFO==
+                                  BY ==NEW-CLIENT-INFO==
+                                    ==CLIENT-NAME==
+                                  BY ==NEW-CLIENT-NAME==
+                                    ==CLIENT-DATE-OF-BIRTH==
+                                  BY ==NEW-CLIENT-DATE-OF-BIRTH==
+                                    ==CLIENT-YEAR-OF-BIRTH==
+                                  BY ==NEW-CLIENT-YEAR-OF-BIRTH==
+                                    ==CLIENT-MONTH-OF-BIRTH==
+                                  BY ==NEW-CLIENT-MONTH-OF-BIRTH==
+                                    ==CLIENT-DAY-OF-BIRTH==
+                                  BY ==NEW-CLIENT-DAY-OF-BIRTH==
+                                    ==CLIENT-CPF==
+                                  BY ==NEW-CLIENT-CPF==
+                                    ==CLIENT-BRANCH-CODE==
+                                  BY ==NEW-CLIENT-BRANCH-CODE==
+                                    ==CLIENT-ADDRESS==
+                                  BY ==NEW-CLIENT-ADDRESS==
+                                    ==CLIENT-STREET==
+                                  BY ==NEW-CLIENT-STREET==
+                                    ==CLIENT-CITY==
+                                  BY ==NEW-CLIENT-CITY==
+                                    ==CLIENT-STATE==
+                                  BY ==NEW-CLIENT-STATE==
+                                    ==CLIENT-POSTAL-CODE==
+                                  BY ==NEW-CLIENT-POSTAL-CODE==.
+       77  APPLICANT-FILE-STATUS              PIC XX.
+           88  APPLICANT-FILE-OK               VALUE "00".
+           88  APPLICANT-FILE-MISSING          VALUE "35".
+       77  APPLICANT-EOF-SW                   PIC X VALUE "N".
+           88  APPLICANT-EOF                    VALUE "Y".
+       77  CHECKPOINT-FILE-STATUS             PIC XX.
+           88  CHECKPOINT-FILE-OK              VALUE "00".
+           88  CHECKPOINT-FILE-MISSING         VALUE "35".
+       77  CHECKPOINT-INTERVAL                PIC 9(4) VALUE 50.
+       77  CHECKPOINT-COUNT                   PIC 9(8) VALUE ZERO.
+       77  RUNNING-RECORD-NUMBER              PIC 9(8) VALUE ZERO.
+       77  COLLISION-RETRY-COUNT              PIC 999 VALUE ZERO.
+       77  ALREADY-REGISTERED-SW              PIC X VALUE "N".
+           88  ALREADY-REGISTERED              VALUE "Y".
+      *    WORKING STORAGE FOR THE NAME PLAUSIBILITY CHECK (UTIL2),
+      *    SAME AS MAN1's.
+       77  NAME-VALID-SW                      PIC X.
+           88  NAME-VALID                      VALUE "Y".
+           88  NAME-INVALID                    VALUE "N".
+       77  DOB-VALID-SW                       PIC X.
+           88  DOB-VALID                       VALUE "Y".
+           88  DOB-INVALID                     VALUE "N".
+       77  DAYS-IN-MONTH                      PIC 99.
+       77  TODAY-YYYYMMDD                     PIC 9(8).
+       77  BIRTH-YYYYMMDD                     PIC 9(8).
+       77  MIN-AGE-YYYYMMDD                   PIC 9(8).
+       77  APPLICANTS-SKIPPED                 PIC 9(8) VALUE ZERO.
+       77  APPLICANTS-REGISTERED              PIC 9(8) VALUE ZERO.
+       77  APPLICANTS-REJECTED                PIC 9(8) VALUE ZERO.
+      *    SAME CPF CHECK-DIGIT WORKING STORAGE AS MAN1's VALIDATE-CPF.
+       77  CPF-VALID-SW                       PIC X.
+           88  CPF-VALID                       VALUE "Y".
+           88  CPF-INVALID                     VALUE "N".
+       01  CPF-WORK                           PIC 9(11).
+       01  CPF-DIGIT-TABLE REDEFINES CPF-WORK.
+           02  CPF-DIGIT                      PIC 9 OCCURS 11 TIMES.
+       77  CPF-I                              PIC 99.
+       77  CPF-SUM-1                          PIC 9(4).
+       77  CPF-SUM-2                          PIC 9(4).
+       77  CPF-REMAINDER                      PIC 99.
+       77  CPF-CHECK-DIGIT-1                  PIC 9.
+       77  CPF-CHECK-DIGIT-2                  PIC 9.
+
+       PROCEDURE                                               DIVISION.
+       MAIN.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " BULK CUSTOMER INTAKE (CHECKPOINT/RESTART)"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+           PERFORM OPEN-CLIENT-MASTER
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN INPUT APPLICANT-FILE
+           IF APPLICANT-FILE-MISSING
+               DISPLAY "[X] No data/APPLICANT.DAT to process."
+               CLOSE CLIENT-MASTER
+               GOBACK
+           END-IF
+
+           DISPLAY "[!] Resuming after " CHECKPOINT-COUNT
+               " previously-processed application(s)."
+
+           PERFORM UNTIL APPLICANT-EOF
+               READ APPLICANT-FILE
+                   AT END
+                       SET APPLICANT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM HANDLE-APPLICANT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE APPLICANT-FILE
+           CLOSE CLIENT-MASTER
+           PERFORM SAVE-CHECKPOINT
+
+           DISPLAY ""
+           DISPLAY "[!] Applications skipped (already done): "
+               APPLICANTS-SKIPPED
+           DISPLAY "[!] Applications registered this run:    "
+               APPLICANTS-REGISTERED
+           DISPLAY "[!] Applications rejected this run:      "
+               APPLICANTS-REJECTED
+           GOBACK.
+
+      *    ONE LINE WAS READ FROM APPLICANT-FILE. IF IT FALLS AT OR
+      *    BEFORE THE LAST SAVED CHECKPOINT IT WAS ALREADY REGISTERED
+      *    ON A PRIOR RUN -- COUNT IT AND MOVE ON WITHOUT TOUCHING
+      *    CLIENT-MASTER AGAIN. OTHERWISE REGISTER IT AND ADVANCE THE
+      *    CHECKPOINT, SAVING IT EVERY CHECKPOINT-INTERVAL RECORDS.
+       HANDLE-APPLICANT-RECORD                                  SECTION.
+           ADD 1 TO RUNNING-RECORD-NUMBER
+
+           IF RUNNING-RECORD-NUMBER <= CHECKPOINT-COUNT
+               ADD 1 TO APPLICANTS-SKIPPED
+           ELSE
+               PERFORM REGISTER-APPLICANT
+               MOVE RUNNING-RECORD-NUMBER TO CHECKPOINT-COUNT
+               IF FUNCTION MOD(CHECKPOINT-COUNT CHECKPOINT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       REGISTER-APPLICANT                                       SECTION.
+           MOVE APPLICANT-NAME          TO NEW-CLIENT-NAME
+           MOVE APPLICANT-YEAR-OF-BIRTH  TO NEW-CLIENT-YEAR-OF-BIRTH
+           MOVE APPLICANT-MONTH-OF-BIRTH TO NEW-CLIENT-MONTH-OF-BIRTH
+           MOVE APPLICANT-DAY-OF-BIRTH   TO NEW-CLIENT-DAY-OF-BIRTH
+           MOVE APPLICANT-CPF            TO NEW-CLIENT-CPF
+           MOVE APPLICANT-BRANCH-CODE    TO NEW-CLIENT-BRANCH-CODE
+
+           PERFORM VALIDATE-NAME
+           PERFORM VALIDATE-DATE-OF-BIRTH
+           PERFORM VALIDATE-CPF
+
+           IF NAME-INVALID
+               DISPLAY "[X] Rejected " APPLICANT-NAME
+                   ": invalid name."
+               ADD 1 TO APPLICANTS-REJECTED
+           ELSE
+           IF DOB-INVALID
+               DISPLAY "[X] Rejected " APPLICANT-NAME
+                   ": invalid date of birth."
+               ADD 1 TO APPLICANTS-REJECTED
+           ELSE
+           IF CPF-INVALID
+               DISPLAY "[X] Rejected " APPLICANT-NAME
+                   ": invalid CPF."
+               ADD 1 TO APPLICANTS-REJECTED
+           ELSE
+           IF NEW-CLIENT-BRANCH-CODE = ZERO
+               DISPLAY "[X] Rejected " APPLICANT-NAME
+                   ": invalid branch code."
+               ADD 1 TO APPLICANTS-REJECTED
+           ELSE
+               CALL "UTIL0"
+                   USING BY CONTENT NEW-CLIENT-INFO
+                   RETURNING NEW-CLIENT-HASH
+               END-CALL
+
+               PERFORM RESOLVE-HASH-COLLISION
+
+               IF ALREADY-REGISTERED OR COLLISION-RETRY-COUNT > 99
+                   ADD 1 TO APPLICANTS-REJECTED
+               ELSE
+                   MOVE NEW-CLIENT-HASH TO CLIENT-HASH
+                   MOVE NEW-CLIENT-INFO TO CLIENT-INFO
+                   COMPUTE CLIENT-MASTER-KEY =
+                       CLIENT-MASTER-RECORD-COUNT + 1
+
+                   WRITE CLIENT-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "[X] Could not save "
+                               APPLICANT-NAME ", file status: "
+                               CLIENT-MASTER-STATUS
+                   END-WRITE
+                   ADD 1 TO CLIENT-MASTER-RECORD-COUNT
+
+                   MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP
+                   MOVE CURRENT-OPERATOR-ID TO AUDIT-OPERATOR-ID
+                   MOVE "BAT2" TO AUDIT-PROGRAM
+                   MOVE "REGISTER" TO AUDIT-ACTION
+                   MOVE NEW-CLIENT-HASH TO AUDIT-ACCOUNT-ID
+                   MOVE SPACES TO AUDIT-BEFORE-VALUE
+                   MOVE NEW-CLIENT-INFO TO AUDIT-AFTER-VALUE
+                   PERFORM APPEND-AUDIT-TRAIL
+
+                   ADD 1 TO APPLICANTS-REGISTERED
+               END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+      *    SAME DJB2 COLLISION PROBE AS MAN1'S RESOLVE-HASH-COLLISION.
+       RESOLVE-HASH-COLLISION                                   SECTION.
+           SET ALREADY-REGISTERED-SW TO "N"
+           MOVE ZERO TO COLLISION-RETRY-COUNT
+           MOVE NEW-CLIENT-HASH TO CLIENT-SEEK-HASH
+           PERFORM CLIENT-MASTER-SEEK-HASH
+           PERFORM UNTIL CLIENT-MASTER-SEEK-NOT-FOUND
+                       OR COLLISION-RETRY-COUNT > 99
+               IF CLIENT-NAME = NEW-CLIENT-NAME
+                       AND CLIENT-DATE-OF-BIRTH
+                           = NEW-CLIENT-DATE-OF-BIRTH
+                   SET ALREADY-REGISTERED TO TRUE
+                   ADD 100 TO COLLISION-RETRY-COUNT
+               ELSE
+                   ADD 1 TO NEW-CLIENT-HASH
+                   ADD 1 TO COLLISION-RETRY-COUNT
+                   MOVE NEW-CLIENT-HASH TO CLIENT-SEEK-HASH
+                   PERFORM CLIENT-MASTER-SEEK-HASH
+               END-IF
+           END-PERFORM.
+
+      *    SAME NAME PLAUSIBILITY CHECK AS MAN1'S VALIDATE-NAME (UTIL2),
+      *    MINUS THE RE-PROMPT LOOP -- A BATCH JOB CANNOT RE-PROMPT AN
+      *    OPERATOR, SO A FAILING APPLICATION IS REJECTED AND COUNTED
+      *    INSTEAD (SEE REGISTER-APPLICANT).
+       VALIDATE-NAME                                            SECTION.
+           CALL "UTIL2"
+               USING BY CONTENT NEW-CLIENT-NAME
+           END-CALL
+
+           IF RETURN-CODE = 0
+               SET NAME-VALID TO TRUE
+           ELSE
+               SET NAME-INVALID TO TRUE
+           END-IF.
+
+      *    SAME DATE-OF-BIRTH EDIT CHECKS AS MAN1'S
+      *    VALIDATE-DATE-OF-BIRTH, MINUS THE RE-PROMPT LOOP -- A BATCH
+      *    JOB CANNOT RE-PROMPT AN OPERATOR, SO A FAILING APPLICATION
+      *    IS REJECTED AND COUNTED INSTEAD.
+       VALIDATE-DATE-OF-BIRTH                                   SECTION.
+           SET DOB-VALID TO TRUE
+
+           IF NEW-CLIENT-MONTH-OF-BIRTH < 1
+                   OR NEW-CLIENT-MONTH-OF-BIRTH > 12
+               SET DOB-INVALID TO TRUE
+           END-IF
+
+           IF DOB-VALID
+               MOVE 31 TO DAYS-IN-MONTH
+               IF NEW-CLIENT-MONTH-OF-BIRTH = 4 OR 6 OR 9 OR 11
+                   MOVE 30 TO DAYS-IN-MONTH
+               END-IF
+               IF NEW-CLIENT-MONTH-OF-BIRTH = 2
+                   MOVE 28 TO DAYS-IN-MONTH
+                   IF FUNCTION MOD(NEW-CLIENT-YEAR-OF-BIRTH 400) = 0
+                       MOVE 29 TO DAYS-IN-MONTH
+                   ELSE
+                   IF FUNCTION MOD(NEW-CLIENT-YEAR-OF-BIRTH 100) = 0
+                       CONTINUE
+                   ELSE
+                   IF FUNCTION MOD(NEW-CLIENT-YEAR-OF-BIRTH 4) = 0
+                       MOVE 29 TO DAYS-IN-MONTH
+                   END-IF
+                   END-IF
+                   END-IF
+               END-IF
+               IF NEW-CLIENT-DAY-OF-BIRTH < 1
+                       OR NEW-CLIENT-DAY-OF-BIRTH > DAYS-IN-MONTH
+                   SET DOB-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF DOB-VALID
+               MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-YYYYMMDD
+               COMPUTE BIRTH-YYYYMMDD =
+                   NEW-CLIENT-YEAR-OF-BIRTH * 10000
+                   + NEW-CLIENT-MONTH-OF-BIRTH * 100
+                   + NEW-CLIENT-DAY-OF-BIRTH
+               IF BIRTH-YYYYMMDD > TODAY-YYYYMMDD
+                   SET DOB-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF DOB-VALID
+               COMPUTE MIN-AGE-YYYYMMDD =
+                   (NEW-CLIENT-YEAR-OF-BIRTH + 18) * 10000
+                   + NEW-CLIENT-MONTH-OF-BIRTH * 100
+                   + NEW-CLIENT-DAY-OF-BIRTH
+               IF MIN-AGE-YYYYMMDD > TODAY-YYYYMMDD
+                   SET DOB-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+      *    SAME CPF CHECK-DIGIT VALIDATION AS MAN1'S VALIDATE-CPF,
+      *    MINUS THE DISPLAY MESSAGES -- A BATCH JOB CANNOT RE-PROMPT
+      *    AN OPERATOR, SO A FAILING APPLICATION IS REJECTED AND
+      *    COUNTED INSTEAD (SEE REGISTER-APPLICANT).
+       VALIDATE-CPF                                             SECTION.
+           SET CPF-VALID TO TRUE
+           MOVE NEW-CLIENT-CPF TO CPF-WORK
+
+           IF FUNCTION MOD(NEW-CLIENT-CPF, 11111111111) = 0
+               SET CPF-INVALID TO TRUE
+           END-IF
+
+           IF CPF-VALID
+               MOVE ZERO TO CPF-SUM-1
+               PERFORM SUM-CPF-FIRST-CHECK-DIGIT
+                   VARYING CPF-I FROM 1 BY 1 UNTIL CPF-I > 9
+
+               COMPUTE CPF-REMAINDER = FUNCTION MOD(CPF-SUM-1, 11)
+               IF CPF-REMAINDER < 2
+                   MOVE 0 TO CPF-CHECK-DIGIT-1
+               ELSE
+                   COMPUTE CPF-CHECK-DIGIT-1 = 11 - CPF-REMAINDER
+               END-IF
+
+               IF CPF-CHECK-DIGIT-1 NOT = CPF-DIGIT(10)
+                   SET CPF-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF CPF-VALID
+               MOVE ZERO TO CPF-SUM-2
+               PERFORM SUM-CPF-SECOND-CHECK-DIGIT
+                   VARYING CPF-I FROM 1 BY 1 UNTIL CPF-I > 10
+
+               COMPUTE CPF-REMAINDER = FUNCTION MOD(CPF-SUM-2, 11)
+               IF CPF-REMAINDER < 2
+                   MOVE 0 TO CPF-CHECK-DIGIT-2
+               ELSE
+                   COMPUTE CPF-CHECK-DIGIT-2 = 11 - CPF-REMAINDER
+               END-IF
+
+               IF CPF-CHECK-DIGIT-2 NOT = CPF-DIGIT(11)
+                   SET CPF-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       SUM-CPF-FIRST-CHECK-DIGIT                                SECTION.
+           COMPUTE CPF-SUM-1 =
+               CPF-SUM-1 + CPF-DIGIT(CPF-I) * (11 - CPF-I).
+
+       SUM-CPF-SECOND-CHECK-DIGIT                               SECTION.
+           COMPUTE CPF-SUM-2 =
+               CPF-SUM-2 + CPF-DIGIT(CPF-I) * (12 - CPF-I).
+
+      *    READ THE LAST SAVED CHECKPOINT, IF ANY. NO CHECKPOINT FILE
+      *    YET MEANS THIS IS THE FIRST RUN -- START FROM RECORD ONE.
+       LOAD-CHECKPOINT                                          SECTION.
+           MOVE ZERO TO CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO CHECKPOINT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    OVERWRITE THE CHECKPOINT FILE WITH THE NUMBER OF
+      *    APPLICATIONS CONSUMED SO FAR (COUNTING BOTH THIS RUN AND
+      *    ANY PRIOR ONES), SO A RESTART KNOWS WHERE TO PICK UP.
+       SAVE-CHECKPOINT                                          SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CHECKPOINT-COUNT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+           COPY CLIENTOPN.
+           COPY CLIENTFND.
+           COPY AUDITWRT.
