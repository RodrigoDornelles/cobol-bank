@@ -0,0 +1,133 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         MAN2.
+       AUTHOR.             RODRIGO DORNELLES.
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           COPY ACCTXSEL.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+       FD  ACCOUNT-TXN.
+           COPY ACCTXREC.
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+           COPY ACCTXSTA.
+       77  INP-TXN-TYPE                       PIC X.
+           88  INP-TXN-IS-DEPOSIT               VALUE "D" "d".
+           88  INP-TXN-IS-WITHDRAWAL            VALUE "W" "w".
+       77  INP-TXN-AMOUNT                     PIC 9(9)V99.
+       77  TXN-CURRENT-BALANCE                PIC 9(9)V99.
+       77  TXN-NEW-BALANCE                    PIC 9(9)V99.
+       77  INSUFFICIENT-FUNDS-SW              PIC X VALUE "N".
+           88  INSUFFICIENT-FUNDS               VALUE "Y".
+
+       PROCEDURE                                               DIVISION.
+       MAIN.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " DEPOSIT / WITHDRAWAL"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+           PERFORM OPEN-CLIENT-MASTER
+           PERFORM OPEN-ACCOUNT-TXN
+
+           SET INSUFFICIENT-FUNDS-SW TO "N"
+
+           DISPLAY "[?] Account ID (CLIENT-HASH):"
+           ACCEPT CLIENT-SEEK-HASH
+           PERFORM CLIENT-MASTER-SEEK-HASH
+
+           IF CLIENT-MASTER-SEEK-NOT-FOUND
+               DISPLAY "[X] No customer on file for account "
+                   CLIENT-SEEK-HASH
+               CLOSE CLIENT-MASTER ACCOUNT-TXN
+               GOBACK
+           END-IF
+
+           DISPLAY "[!] Customer:"
+           DISPLAY CLIENT-INFO
+
+           IF CLIENT-STATUS-INACTIVE
+               DISPLAY "[X] Account " CLIENT-SEEK-HASH
+                   " is inactive, no transactions allowed."
+               CLOSE CLIENT-MASTER ACCOUNT-TXN
+               GOBACK
+           END-IF
+
+           MOVE CLIENT-SEEK-HASH TO TXN-SEEK-HASH
+           PERFORM ACCOUNT-TXN-SEEK-BALANCE
+           MOVE TXN-SEEK-BALANCE TO TXN-CURRENT-BALANCE
+           DISPLAY "[!] Current balance: " TXN-CURRENT-BALANCE
+
+           DISPLAY "[?] Transaction type (D deposit / W withdrawal):"
+           ACCEPT INP-TXN-TYPE
+
+           DISPLAY "[?] Amount:"
+           ACCEPT INP-TXN-AMOUNT
+
+           IF INP-TXN-IS-DEPOSIT
+               COMPUTE TXN-NEW-BALANCE =
+                   TXN-CURRENT-BALANCE + INP-TXN-AMOUNT
+           ELSE
+               IF INP-TXN-IS-WITHDRAWAL
+                   IF INP-TXN-AMOUNT > TXN-CURRENT-BALANCE
+                       SET INSUFFICIENT-FUNDS TO TRUE
+                   ELSE
+                       COMPUTE TXN-NEW-BALANCE =
+                           TXN-CURRENT-BALANCE - INP-TXN-AMOUNT
+                   END-IF
+               ELSE
+                   DISPLAY "[X] Invalid transaction type, "
+                       "must be D or W."
+                   CLOSE CLIENT-MASTER ACCOUNT-TXN
+                   GOBACK
+               END-IF
+           END-IF
+
+           IF INSUFFICIENT-FUNDS
+               DISPLAY "[X] Insufficient funds, balance is "
+                   TXN-CURRENT-BALANCE
+               CLOSE CLIENT-MASTER ACCOUNT-TXN
+               GOBACK
+           END-IF
+
+           MOVE CLIENT-SEEK-HASH TO TXN-ACCOUNT-HASH
+           IF INP-TXN-IS-DEPOSIT
+               SET TXN-IS-DEPOSIT TO TRUE
+           ELSE
+               SET TXN-IS-WITHDRAWAL TO TRUE
+           END-IF
+           MOVE INP-TXN-AMOUNT TO TXN-AMOUNT
+           MOVE TXN-NEW-BALANCE TO TXN-BALANCE-AFTER
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TXN-DATE
+
+      *    ACCOUNT-TXN-SEEK-BALANCE (ABOVE) RE-POSITIONS THE FILE
+      *    CURSOR WHILE SCANNING FOR THE LATEST BALANCE, WHICH LEAVES
+      *    ACCOUNT-TXN-KEY POINTING AT THE LAST RECORD IT READ RATHER
+      *    THAN THE NEXT FREE SLOT OPEN-ACCOUNT-TXN ORIGINALLY SET IT
+      *    TO. RE-DERIVE IT FROM THE RECORD COUNT (UNCHANGED BY THE
+      *    SEEK) BEFORE WRITING.
+           COMPUTE ACCOUNT-TXN-KEY =
+               ACCOUNT-TXN-RECORD-COUNT + 1
+
+           WRITE ACCOUNT-TXN-RECORD
+               INVALID KEY
+                   DISPLAY "[X] Could not post transaction, "
+                       "file status: " ACCOUNT-TXN-STATUS
+           END-WRITE
+
+           DISPLAY "[!] New balance: " TXN-NEW-BALANCE
+
+           CLOSE CLIENT-MASTER ACCOUNT-TXN
+           GOBACK.
+
+           COPY CLIENTOPN.
+           COPY CLIENTFND.
+           COPY ACCTXOPN.
+           COPY ACCTXFND.
