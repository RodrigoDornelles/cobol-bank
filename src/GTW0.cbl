@@ -0,0 +1,68 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         GTW0.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        REAL-TIME ACCOUNT-LOOKUP GATEWAY. EVERY
+      *                    OTHER PROGRAM IN THIS SYSTEM IS A
+      *                    GREEN-SCREEN ACCEPT/DISPLAY FLOW (MAN0'S
+      *                    SHOW-MENU, MAN1'S PROMPTS) WITH NO WAY FOR
+      *                    AN OUTSIDE SYSTEM TO ASK IT ANYTHING -- THIS
+      *                    PROGRAM HAS NO ACCEPT/DISPLAY OF ITS OWN AT
+      *                    ALL. IT IS A THIN CALL INTERFACE OVER A
+      *                    FIXED-LENGTH REQUEST/RESPONSE RECORD PAIR,
+      *                    MEANT TO SIT BEHIND A QUEUE OR SOCKET
+      *                    ADAPTER FOR THE MOBILE-BANKING FRONT END:
+      *                    FILL IN LK-REQUEST-ACCOUNT-ID (THE DJB2 HASH
+      *                    UTIL0 ASSIGNED AS THE ACCOUNT ID AT
+      *                    REGISTRATION TIME), CALL "GTW0", AND READ
+      *                    BACK WHETHER THE ACCOUNT EXISTS AND WHAT
+      *                    NAME IS ON IT. NOT ON THE MAN0 MENU -- THIS
+      *                    IS CALLED PROGRAMMATICALLY, NOT BY A TELLER.
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+
+       LINKAGE                                                  SECTION.
+       01  LK-LOOKUP-REQUEST.
+           02  LK-REQUEST-ACCOUNT-ID          PIC 9(10).
+       01  LK-LOOKUP-RESPONSE.
+           02  LK-RESPONSE-FOUND-SW           PIC X.
+               88  LK-RESPONSE-FOUND              VALUE "Y".
+               88  LK-RESPONSE-NOT-FOUND          VALUE "N".
+           02  LK-RESPONSE-NAME               PIC X(32).
+
+       PROCEDURE                                                DIVISION
+                                     USING LK-LOOKUP-REQUEST
+                                           LK-LOOKUP-RESPONSE.
+       MAIN.
+           SET LK-RESPONSE-NOT-FOUND TO TRUE
+           MOVE SPACES TO LK-RESPONSE-NAME
+
+           PERFORM OPEN-CLIENT-MASTER
+
+           MOVE LK-REQUEST-ACCOUNT-ID TO CLIENT-SEEK-HASH
+           PERFORM CLIENT-MASTER-SEEK-HASH
+
+      *    A DEACTIVATED ACCOUNT (SEE MAN7) IS NOT REPORTED AS FOUND --
+      *    THE SAME PROTECTION MAN2 ALREADY GIVES TRANSACTIONS AGAINST
+      *    CLIENT-STATUS-INACTIVE ACCOUNTS APPLIES HERE SO A CLOSED
+      *    ACCOUNT DOES NOT LOOK LIVE TO THE MOBILE FRONT END.
+           IF CLIENT-MASTER-SEEK-FOUND AND CLIENT-STATUS-ACTIVE
+               SET LK-RESPONSE-FOUND TO TRUE
+               MOVE CLIENT-NAME TO LK-RESPONSE-NAME
+           END-IF
+
+           CLOSE CLIENT-MASTER
+           GOBACK.
+
+           COPY CLIENTOPN.
+           COPY CLIENTFND.
