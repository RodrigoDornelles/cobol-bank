@@ -0,0 +1,146 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         MAN4.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        LIST ALL CUSTOMERS REPORT, WITH A
+      *                    BRANCH-SPLIT SUBTOTAL SECTION AT THE END.
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           SELECT CUSTOMER-REPORT
+               ASSIGN TO "data/CUSTLIST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CUSTOMER-REPORT-STATUS.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+
+       FD  CUSTOMER-REPORT.
+       01  CUSTOMER-REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+       77  CUSTOMER-REPORT-STATUS            PIC XX.
+       01  REPORT-HEADING-LINE.
+           02  FILLER                        PIC X(12) VALUE
+               "ACCOUNT ID".
+           02  FILLER                        PIC X(34) VALUE
+               "NAME".
+           02  FILLER                        PIC X(13) VALUE
+               "DATE OF BIRTH".
+           02  FILLER                        PIC X(06) VALUE
+               "BRANCH".
+       01  REPORT-DETAIL-LINE.
+           02  RPT-ACCOUNT-ID                PIC 9(10).
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  RPT-NAME                      PIC X(32).
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  RPT-YEAR-OF-BIRTH             PIC 9999.
+           02  FILLER                        PIC X(01) VALUE "-".
+           02  RPT-MONTH-OF-BIRTH            PIC 99.
+           02  FILLER                        PIC X(01) VALUE "-".
+           02  RPT-DAY-OF-BIRTH              PIC 99.
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  RPT-BRANCH-CODE               PIC 9(04).
+       77  CUSTOMER-COUNT                    PIC 9(6) VALUE ZERO.
+      *    BRANCH-SPLIT SUBTOTALS -- ONE COUNTER PER POSSIBLE BRANCH
+      *    CODE (1-9999), TALLIED AS THE MASTER IS SCANNED AND PRINTED
+      *    AS A SUMMARY SECTION AFTER THE DETAIL LINES. THE MASTER IS
+      *    NOT IN BRANCH-CODE ORDER SO THIS IS A TABLE TOTAL, NOT A
+      *    SORTED CONTROL BREAK.
+       01  BRANCH-COUNT-TABLE.
+           02  BRANCH-COUNT                 PIC 9(6)
+               OCCURS 9999 TIMES VALUE ZERO.
+       77  BRANCH-SUB                        PIC 9(05).
+       01  BRANCH-TOTALS-HEADING-LINE.
+           02  FILLER                        PIC X(10) VALUE
+               "BRANCH".
+           02  FILLER                        PIC X(10) VALUE
+               "CUSTOMERS".
+       01  BRANCH-TOTALS-DETAIL-LINE.
+           02  RPT-TOTALS-BRANCH-CODE        PIC 9(04).
+           02  FILLER                        PIC X(06) VALUE SPACES.
+           02  RPT-TOTALS-BRANCH-COUNT       PIC Z(5)9.
+
+       PROCEDURE                                               DIVISION.
+       MAIN.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " CUSTOMER LIST REPORT"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+      *    WORKING-STORAGE SURVIVES ACROSS REPEATED CALLS FROM MAN0'S
+      *    MENU LOOP (NO CANCEL IS ISSUED), SO CUSTOMER-COUNT AND
+      *    BRANCH-COUNT-TABLE MUST BE ZEROED HERE RATHER THAN RELYING
+      *    ON THE OCCURS ... VALUE ZERO CLAUSE, WHICH ONLY APPLIES AT
+      *    PROGRAM LOAD.
+           MOVE ZERO TO CUSTOMER-COUNT
+           PERFORM RESET-BRANCH-COUNT-TABLE
+               VARYING BRANCH-SUB FROM 1 BY 1 UNTIL BRANCH-SUB > 9999
+
+           PERFORM OPEN-CLIENT-MASTER
+           OPEN OUTPUT CUSTOMER-REPORT
+
+           MOVE REPORT-HEADING-LINE TO CUSTOMER-REPORT-LINE
+           WRITE CUSTOMER-REPORT-LINE
+           DISPLAY REPORT-HEADING-LINE
+
+           PERFORM UNTIL CLIENT-MASTER-NOT-FOUND
+               READ CLIENT-MASTER NEXT RECORD
+                   AT END
+                       SET CLIENT-MASTER-NOT-FOUND TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-CUSTOMER-LINE
+               END-READ
+           END-PERFORM
+
+           DISPLAY ""
+           MOVE BRANCH-TOTALS-HEADING-LINE TO CUSTOMER-REPORT-LINE
+           WRITE CUSTOMER-REPORT-LINE
+           DISPLAY BRANCH-TOTALS-HEADING-LINE
+           PERFORM WRITE-BRANCH-SUBTOTALS
+               VARYING BRANCH-SUB FROM 1 BY 1 UNTIL BRANCH-SUB > 9999
+
+           CLOSE CLIENT-MASTER
+           CLOSE CUSTOMER-REPORT
+
+           DISPLAY ""
+           DISPLAY "[!] Customers listed: " CUSTOMER-COUNT
+           GOBACK.
+
+       RESET-BRANCH-COUNT-TABLE                                 SECTION.
+           MOVE ZERO TO BRANCH-COUNT(BRANCH-SUB).
+
+       WRITE-CUSTOMER-LINE                                      SECTION.
+           MOVE CLIENT-HASH          TO RPT-ACCOUNT-ID
+           MOVE CLIENT-NAME          TO RPT-NAME
+           MOVE CLIENT-YEAR-OF-BIRTH  TO RPT-YEAR-OF-BIRTH
+           MOVE CLIENT-MONTH-OF-BIRTH TO RPT-MONTH-OF-BIRTH
+           MOVE CLIENT-DAY-OF-BIRTH   TO RPT-DAY-OF-BIRTH
+           MOVE CLIENT-BRANCH-CODE    TO RPT-BRANCH-CODE
+           MOVE REPORT-DETAIL-LINE   TO CUSTOMER-REPORT-LINE
+           WRITE CUSTOMER-REPORT-LINE
+           DISPLAY REPORT-DETAIL-LINE
+           ADD 1 TO CUSTOMER-COUNT
+
+           IF CLIENT-BRANCH-CODE > ZERO
+               ADD 1 TO BRANCH-COUNT(CLIENT-BRANCH-CODE)
+           END-IF.
+
+      *    ONE SUBTOTAL LINE PER BRANCH CODE THAT HAD AT LEAST ONE
+      *    CUSTOMER -- BRANCH CODES NEVER SEEN ARE SKIPPED RATHER THAN
+      *    PRINTED WITH A ZERO COUNT.
+       WRITE-BRANCH-SUBTOTALS                                   SECTION.
+           IF BRANCH-COUNT(BRANCH-SUB) > ZERO
+               MOVE BRANCH-SUB             TO RPT-TOTALS-BRANCH-CODE
+               MOVE BRANCH-COUNT(BRANCH-SUB)
+                   TO RPT-TOTALS-BRANCH-COUNT
+               MOVE BRANCH-TOTALS-DETAIL-LINE TO CUSTOMER-REPORT-LINE
+               WRITE CUSTOMER-REPORT-LINE
+               DISPLAY BRANCH-TOTALS-DETAIL-LINE
+           END-IF.
+
+           COPY CLIENTOPN.
