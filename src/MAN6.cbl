@@ -0,0 +1,248 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         MAN6.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        CUSTOMER MAINTENANCE (UPDATE) TRANSACTION.
+      *                    LOOKS UP AN EXISTING CLIENT-HASH, LETS THE
+      *                    OPERATOR RE-KEY NAME/DOB/CPF, REWRITES THE
+      *                    MASTER RECORD IN PLACE (THE ACCOUNT ID IS
+      *                    NEVER RESEQUENCED), AND LOGS A BEFORE/AFTER
+      *                    ENTRY TO THE AUDIT TRAIL.
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           COPY AUDITSEL.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+       FD  AUDIT-TRAIL.
+           COPY AUDITREC.
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+           COPY AUDITSTA.
+           COPY OPERSTA.
+       77  BEFORE-CLIENT-INFO                 PIC X(156).
+      *    WORKING STORAGE FOR THE DATE-OF-BIRTH EDIT CHECKS, SAME AS
+      *    MAN1'S VALIDATE-DATE-OF-BIRTH.
+       77  DOB-VALID-SW                       PIC X.
+           88  DOB-VALID                       VALUE "Y".
+           88  DOB-INVALID                     VALUE "N".
+       77  DAYS-IN-MONTH                      PIC 99.
+       77  TODAY-YYYYMMDD                     PIC 9(8).
+       77  BIRTH-YYYYMMDD                     PIC 9(8).
+       77  MIN-AGE-YYYYMMDD                   PIC 9(8).
+      *    WORKING STORAGE FOR THE CPF CHECK-DIGIT VALIDATION, SAME AS
+      *    MAN1'S VALIDATE-CPF.
+       77  CPF-VALID-SW                       PIC X.
+           88  CPF-VALID                       VALUE "Y".
+           88  CPF-INVALID                     VALUE "N".
+       01  CPF-WORK                           PIC 9(11).
+       01  CPF-DIGIT-TABLE REDEFINES CPF-WORK.
+           02  CPF-DIGIT                      PIC 9 OCCURS 11 TIMES.
+       77  CPF-I                              PIC 99.
+       77  CPF-SUM-1                          PIC 9(4).
+       77  CPF-SUM-2                          PIC 9(4).
+       77  CPF-REMAINDER                      PIC 99.
+       77  CPF-CHECK-DIGIT-1                  PIC 9.
+       77  CPF-CHECK-DIGIT-2                  PIC 9.
+
+       LINKAGE                                                  SECTION.
+       77  LK-OPERATOR-ID                      PIC X(10).
+
+       PROCEDURE                                                DIVISION
+                                                   USING LK-OPERATOR-ID.
+       MAIN.
+           MOVE LK-OPERATOR-ID TO CURRENT-OPERATOR-ID
+
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " CUSTOMER MAINTENANCE (UPDATE)"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+           PERFORM OPEN-CLIENT-MASTER
+
+           DISPLAY "[?] Account ID (CLIENT-HASH):"
+           ACCEPT CLIENT-SEEK-HASH
+           PERFORM CLIENT-MASTER-SEEK-HASH
+
+           IF CLIENT-MASTER-SEEK-NOT-FOUND
+               DISPLAY "[X] No customer on file for account "
+                   CLIENT-SEEK-HASH
+               CLOSE CLIENT-MASTER
+               GOBACK
+           END-IF
+
+           MOVE CLIENT-INFO TO BEFORE-CLIENT-INFO
+
+           DISPLAY "[!] Current name:          " CLIENT-NAME
+           DISPLAY "[!] Current date of birth: " CLIENT-YEAR-OF-BIRTH
+               "-" CLIENT-MONTH-OF-BIRTH "-" CLIENT-DAY-OF-BIRTH
+           DISPLAY "[!] Current CPF:           " CLIENT-CPF
+
+           DISPLAY "[?] New complete name:"
+           ACCEPT CLIENT-NAME
+
+           SET DOB-INVALID TO TRUE
+           PERFORM WITH TEST AFTER UNTIL DOB-VALID
+               DISPLAY "[?] New year of birth:"
+               ACCEPT CLIENT-YEAR-OF-BIRTH
+
+               DISPLAY "[?] New mounth of birth:"
+               ACCEPT CLIENT-MONTH-OF-BIRTH
+
+               DISPLAY "[?] New day of birth:"
+               ACCEPT CLIENT-DAY-OF-BIRTH
+
+               PERFORM VALIDATE-DATE-OF-BIRTH
+           END-PERFORM
+
+           SET CPF-INVALID TO TRUE
+           PERFORM WITH TEST AFTER UNTIL CPF-VALID
+               DISPLAY "[?] New CPF (11 digits, numbers only):"
+               ACCEPT CLIENT-CPF
+
+               PERFORM VALIDATE-CPF
+           END-PERFORM
+
+           REWRITE CLIENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "[X] Could not update customer, "
+                       "file status: " CLIENT-MASTER-STATUS
+           END-REWRITE
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP
+           MOVE CURRENT-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE "MAN6" TO AUDIT-PROGRAM
+           MOVE "UPDATE" TO AUDIT-ACTION
+           MOVE CLIENT-SEEK-HASH TO AUDIT-ACCOUNT-ID
+           MOVE BEFORE-CLIENT-INFO TO AUDIT-BEFORE-VALUE
+           MOVE CLIENT-INFO TO AUDIT-AFTER-VALUE
+           PERFORM APPEND-AUDIT-TRAIL
+
+           DISPLAY "[!] Customer updated."
+
+           CLOSE CLIENT-MASTER
+           GOBACK.
+
+      *    SAME DATE-OF-BIRTH EDIT CHECKS AS MAN1'S
+      *    VALIDATE-DATE-OF-BIRTH.
+       VALIDATE-DATE-OF-BIRTH                                   SECTION.
+           SET DOB-VALID TO TRUE
+
+           IF CLIENT-MONTH-OF-BIRTH < 1
+                   OR CLIENT-MONTH-OF-BIRTH > 12
+               DISPLAY "[X] Invalid month, must be between 01 and 12."
+               SET DOB-INVALID TO TRUE
+           END-IF
+
+           IF DOB-VALID
+               MOVE 31 TO DAYS-IN-MONTH
+               IF CLIENT-MONTH-OF-BIRTH = 4 OR 6 OR 9 OR 11
+                   MOVE 30 TO DAYS-IN-MONTH
+               END-IF
+               IF CLIENT-MONTH-OF-BIRTH = 2
+                   MOVE 28 TO DAYS-IN-MONTH
+                   IF FUNCTION MOD(CLIENT-YEAR-OF-BIRTH 400) = 0
+                       MOVE 29 TO DAYS-IN-MONTH
+                   ELSE
+                   IF FUNCTION MOD(CLIENT-YEAR-OF-BIRTH 100) = 0
+                       CONTINUE
+                   ELSE
+                   IF FUNCTION MOD(CLIENT-YEAR-OF-BIRTH 4) = 0
+                       MOVE 29 TO DAYS-IN-MONTH
+                   END-IF
+                   END-IF
+                   END-IF
+               END-IF
+               IF CLIENT-DAY-OF-BIRTH < 1
+                       OR CLIENT-DAY-OF-BIRTH > DAYS-IN-MONTH
+                   DISPLAY "[X] Invalid day for that month/year."
+                   SET DOB-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF DOB-VALID
+               MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-YYYYMMDD
+               COMPUTE BIRTH-YYYYMMDD =
+                   CLIENT-YEAR-OF-BIRTH * 10000
+                   + CLIENT-MONTH-OF-BIRTH * 100
+                   + CLIENT-DAY-OF-BIRTH
+               IF BIRTH-YYYYMMDD > TODAY-YYYYMMDD
+                   DISPLAY "[X] Date of birth cannot be in the future."
+                   SET DOB-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF DOB-VALID
+               COMPUTE MIN-AGE-YYYYMMDD =
+                   (CLIENT-YEAR-OF-BIRTH + 18) * 10000
+                   + CLIENT-MONTH-OF-BIRTH * 100
+                   + CLIENT-DAY-OF-BIRTH
+               IF MIN-AGE-YYYYMMDD > TODAY-YYYYMMDD
+                   DISPLAY "[X] Customer must be at least 18 years old."
+                   SET DOB-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+      *    SAME CPF CHECK-DIGIT VALIDATION AS MAN1'S VALIDATE-CPF.
+       VALIDATE-CPF                                             SECTION.
+           SET CPF-VALID TO TRUE
+           MOVE CLIENT-CPF TO CPF-WORK
+
+           IF FUNCTION MOD(CLIENT-CPF, 11111111111) = 0
+               DISPLAY "[X] Invalid CPF, repeated-digit numbers "
+                   "are not issued."
+               SET CPF-INVALID TO TRUE
+           END-IF
+
+           IF CPF-VALID
+               MOVE ZERO TO CPF-SUM-1
+               PERFORM SUM-CPF-FIRST-CHECK-DIGIT
+                   VARYING CPF-I FROM 1 BY 1 UNTIL CPF-I > 9
+
+               COMPUTE CPF-REMAINDER = FUNCTION MOD(CPF-SUM-1, 11)
+               IF CPF-REMAINDER < 2
+                   MOVE 0 TO CPF-CHECK-DIGIT-1
+               ELSE
+                   COMPUTE CPF-CHECK-DIGIT-1 = 11 - CPF-REMAINDER
+               END-IF
+
+               IF CPF-CHECK-DIGIT-1 NOT = CPF-DIGIT(10)
+                   DISPLAY "[X] Invalid CPF, check digit mismatch."
+                   SET CPF-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF CPF-VALID
+               MOVE ZERO TO CPF-SUM-2
+               PERFORM SUM-CPF-SECOND-CHECK-DIGIT
+                   VARYING CPF-I FROM 1 BY 1 UNTIL CPF-I > 10
+
+               COMPUTE CPF-REMAINDER = FUNCTION MOD(CPF-SUM-2, 11)
+               IF CPF-REMAINDER < 2
+                   MOVE 0 TO CPF-CHECK-DIGIT-2
+               ELSE
+                   COMPUTE CPF-CHECK-DIGIT-2 = 11 - CPF-REMAINDER
+               END-IF
+
+               IF CPF-CHECK-DIGIT-2 NOT = CPF-DIGIT(11)
+                   DISPLAY "[X] Invalid CPF, check digit mismatch."
+                   SET CPF-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       SUM-CPF-FIRST-CHECK-DIGIT                                SECTION.
+           COMPUTE CPF-SUM-1 =
+               CPF-SUM-1 + CPF-DIGIT(CPF-I) * (11 - CPF-I).
+
+       SUM-CPF-SECOND-CHECK-DIGIT                               SECTION.
+           COMPUTE CPF-SUM-2 =
+               CPF-SUM-2 + CPF-DIGIT(CPF-I) * (12 - CPF-I).
+
+           COPY CLIENTOPN.
+           COPY CLIENTFND.
+           COPY AUDITWRT.
