@@ -0,0 +1,140 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         BAT4.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        MAILING-LABEL EXTRACT JOB. READS THE WHOLE
+      *                    CLIENT-MASTER FILE AND PRINTS A MAIL-MERGE
+      *                    STYLE LABEL (NAME/STREET/CITY-STATE-ZIP) FOR
+      *                    EVERY CUSTOMER WITH AN ADDRESS ON FILE, SO
+      *                    STATEMENTS AND NOTICES CAN BE SENT BY POST.
+      *                    CAN BE RUN FOR ONE BRANCH OR FOR THE WHOLE
+      *                    CUSTOMER BASE. ANY CUSTOMER WITH NO STREET
+      *                    ON FILE IS SKIPPED RATHER THAN PRINTED WITH
+      *                    A BLANK LABEL -- NOT ONLY CUSTOMERS
+      *                    REGISTERED BEFORE THE MAILING ADDRESS FIELDS
+      *                    EXISTED, BUT ALSO EVERY CUSTOMER BAT2 BULK-
+      *                    INTAKES, SINCE APPLICANT-FILE/APPLICANT-
+      *                    RECORD HAS NO ADDRESS COLUMNS FOR
+      *                    REGISTER-APPLICANT TO COPY FROM -- A KNOWN
+      *                    GAP IN BULK INTAKE, NOT JUST A LEGACY-DATA
+      *                    ARTIFACT. NOT ON THE MAN0 MENU -- RUN
+      *                    STANDALONE LIKE BAT0/BAT1/BAT2/BAT3.
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           SELECT LABEL-REPORT
+               ASSIGN TO "data/MAILLBL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LABEL-REPORT-STATUS.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+
+       FD  LABEL-REPORT.
+       01  LABEL-REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+       77  LABEL-REPORT-STATUS                PIC XX.
+      *    0 MEANS EXTRACT EVERY BRANCH; ANY OTHER VALUE LIMITS THE RUN
+      *    TO CUSTOMERS ON FILE FOR THAT BRANCH ONLY.
+       77  BRANCH-FILTER                      PIC 9(04) VALUE ZERO.
+       77  CUSTOMERS-SCANNED                  PIC 9(6) VALUE ZERO.
+       77  LABELS-WRITTEN                     PIC 9(6) VALUE ZERO.
+       77  SKIPPED-NO-ADDRESS                 PIC 9(6) VALUE ZERO.
+       01  LABEL-NAME-LINE.
+           02  LBL-NAME                       PIC X(32).
+           02  FILLER                         PIC X(48) VALUE SPACES.
+       01  LABEL-STREET-LINE.
+           02  LBL-STREET                     PIC X(40).
+           02  FILLER                         PIC X(40) VALUE SPACES.
+       01  LABEL-CITY-LINE.
+           02  LBL-CITY                       PIC X(20).
+           02  FILLER                         PIC X(02) VALUE ", ".
+           02  LBL-STATE                      PIC X(02).
+           02  FILLER                         PIC X(02) VALUE SPACES.
+           02  LBL-POSTAL-CODE                PIC 9(08).
+           02  FILLER                         PIC X(06) VALUE SPACES.
+       01  LABEL-BLANK-LINE.
+           02  FILLER                         PIC X(80) VALUE SPACES.
+       01  REPORT-TOTAL-LINE.
+           02  FILLER                         PIC X(24) VALUE
+               "LABELS WRITTEN:".
+           02  RPT-LABELS-WRITTEN             PIC ZZZ,ZZ9.
+
+       PROCEDURE                                               DIVISION.
+       MAIN.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " MAILING-LABEL EXTRACT"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+           DISPLAY "[?] Branch code to extract (0 for all branches):"
+           ACCEPT BRANCH-FILTER
+
+           PERFORM OPEN-CLIENT-MASTER
+           OPEN OUTPUT LABEL-REPORT
+
+           PERFORM UNTIL CLIENT-MASTER-NOT-FOUND
+               READ CLIENT-MASTER NEXT RECORD
+                   AT END
+                       SET CLIENT-MASTER-NOT-FOUND TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-LABEL-IF-SELECTED
+               END-READ
+           END-PERFORM
+
+           MOVE LABELS-WRITTEN TO RPT-LABELS-WRITTEN
+           MOVE REPORT-TOTAL-LINE TO LABEL-REPORT-LINE
+           WRITE LABEL-REPORT-LINE
+
+           CLOSE CLIENT-MASTER
+           CLOSE LABEL-REPORT
+
+           DISPLAY ""
+           DISPLAY "[!] Customers scanned: " CUSTOMERS-SCANNED
+           DISPLAY "[!] Labels written: " LABELS-WRITTEN
+           DISPLAY "[!] Skipped, no address on file: "
+               SKIPPED-NO-ADDRESS
+           GOBACK.
+
+      *    A RECORD IS LABELED WHEN IT MATCHES THE REQUESTED BRANCH (OR
+      *    NO BRANCH WAS REQUESTED) AND HAS A STREET ADDRESS ON FILE.
+       WRITE-LABEL-IF-SELECTED                                  SECTION.
+           ADD 1 TO CUSTOMERS-SCANNED
+
+           IF BRANCH-FILTER = ZERO OR CLIENT-BRANCH-CODE = BRANCH-FILTER
+               IF CLIENT-STREET = SPACES
+                   ADD 1 TO SKIPPED-NO-ADDRESS
+               ELSE
+                   PERFORM WRITE-LABEL
+               END-IF
+           END-IF.
+
+       WRITE-LABEL                                              SECTION.
+           MOVE CLIENT-NAME                   TO LBL-NAME
+           MOVE LABEL-NAME-LINE               TO LABEL-REPORT-LINE
+           WRITE LABEL-REPORT-LINE
+           DISPLAY LABEL-NAME-LINE
+
+           MOVE CLIENT-STREET                 TO LBL-STREET
+           MOVE LABEL-STREET-LINE             TO LABEL-REPORT-LINE
+           WRITE LABEL-REPORT-LINE
+           DISPLAY LABEL-STREET-LINE
+
+           MOVE CLIENT-CITY                   TO LBL-CITY
+           MOVE CLIENT-STATE                  TO LBL-STATE
+           MOVE CLIENT-POSTAL-CODE            TO LBL-POSTAL-CODE
+           MOVE LABEL-CITY-LINE               TO LABEL-REPORT-LINE
+           WRITE LABEL-REPORT-LINE
+           DISPLAY LABEL-CITY-LINE
+
+           MOVE LABEL-BLANK-LINE              TO LABEL-REPORT-LINE
+           WRITE LABEL-REPORT-LINE
+
+           ADD 1 TO LABELS-WRITTEN.
+
+           COPY CLIENTOPN.
