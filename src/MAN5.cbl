@@ -0,0 +1,172 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         MAN5.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        PRINTABLE CUSTOMER STATEMENT
+
+       ENVIRONMENT                                             DIVISION.
+       INPUT-OUTPUT                                             SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           COPY ACCTXSEL.
+           SELECT STATEMENT-REPORT
+               ASSIGN TO "data/STATEMENT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATEMENT-REPORT-STATUS.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+       FD  ACCOUNT-TXN.
+           COPY ACCTXREC.
+
+       FD  STATEMENT-REPORT.
+       01  STATEMENT-REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+           COPY ACCTXSTA.
+       77  STATEMENT-REPORT-STATUS            PIC XX.
+       77  STATEMENT-BALANCE                  PIC 9(9)V99 VALUE ZERO.
+       77  STATEMENT-TXN-COUNT                PIC 9(6) VALUE ZERO.
+       01  STMT-HEADING-NAME-LINE.
+           02  FILLER                        PIC X(16) VALUE
+               "CUSTOMER:".
+           02  SH-NAME                       PIC X(32).
+       01  STMT-HEADING-DOB-LINE.
+           02  FILLER                        PIC X(16) VALUE
+               "DATE OF BIRTH:".
+           02  SH-YEAR                       PIC 9999.
+           02  FILLER                        PIC X(01) VALUE "-".
+           02  SH-MONTH                      PIC 99.
+           02  FILLER                        PIC X(01) VALUE "-".
+           02  SH-DAY                        PIC 99.
+       01  STMT-HEADING-ACCOUNT-LINE.
+           02  FILLER                        PIC X(16) VALUE
+               "ACCOUNT ID:".
+           02  SH-ACCOUNT-ID                 PIC 9(10).
+       01  STMT-COLUMN-LINE.
+           02  FILLER                        PIC X(10) VALUE
+               "DATE".
+           02  FILLER                        PIC X(6) VALUE
+               "TYPE".
+           02  FILLER                        PIC X(16) VALUE
+               "AMOUNT".
+           02  FILLER                        PIC X(16) VALUE
+               "BALANCE".
+       01  STMT-DETAIL-LINE.
+           02  SD-DATE                       PIC 9(8).
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  SD-TYPE                       PIC X(4).
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  SD-AMOUNT                     PIC Z(7)9.99.
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  SD-BALANCE                    PIC Z(7)9.99.
+       01  STMT-BALANCE-LINE.
+           02  FILLER                        PIC X(20).
+           02  SB-BALANCE                    PIC Z(7)9.99.
+
+       PROCEDURE                                               DIVISION.
+       MAIN.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " CUSTOMER STATEMENT"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+           PERFORM OPEN-CLIENT-MASTER
+           PERFORM OPEN-ACCOUNT-TXN
+
+           DISPLAY "[?] Account ID (CLIENT-HASH):"
+           ACCEPT CLIENT-SEEK-HASH
+           PERFORM CLIENT-MASTER-SEEK-HASH
+
+           IF CLIENT-MASTER-SEEK-NOT-FOUND
+               DISPLAY "[X] No customer on file for account "
+                   CLIENT-SEEK-HASH
+               CLOSE CLIENT-MASTER ACCOUNT-TXN
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT STATEMENT-REPORT
+
+           MOVE CLIENT-NAME TO SH-NAME
+           MOVE STMT-HEADING-NAME-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+
+           MOVE CLIENT-YEAR-OF-BIRTH TO SH-YEAR
+           MOVE CLIENT-MONTH-OF-BIRTH TO SH-MONTH
+           MOVE CLIENT-DAY-OF-BIRTH TO SH-DAY
+           MOVE STMT-HEADING-DOB-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+
+           MOVE CLIENT-SEEK-HASH TO SH-ACCOUNT-ID
+           MOVE STMT-HEADING-ACCOUNT-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+
+           MOVE SPACES TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+
+           MOVE ZERO TO STATEMENT-BALANCE
+           MOVE ZERO TO STATEMENT-TXN-COUNT
+           MOVE "OPENING BALANCE:" TO STMT-BALANCE-LINE
+           MOVE STATEMENT-BALANCE TO SB-BALANCE
+           MOVE STMT-BALANCE-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+
+           MOVE STMT-COLUMN-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+
+           PERFORM WRITE-STATEMENT-TRANSACTIONS
+
+           MOVE SPACES TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+
+           MOVE "CLOSING BALANCE:" TO STMT-BALANCE-LINE
+           MOVE STATEMENT-BALANCE TO SB-BALANCE
+           MOVE STMT-BALANCE-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+
+           CLOSE CLIENT-MASTER
+           CLOSE ACCOUNT-TXN
+           CLOSE STATEMENT-REPORT
+
+           DISPLAY ""
+           DISPLAY "[!] Statement written to data/STATEMENT.TXT, "
+               STATEMENT-TXN-COUNT " transaction(s)."
+           GOBACK.
+
+      *    WALK ACCOUNT-TXN SEQUENTIALLY, PRINTING EVERY RECORD THAT
+      *    BELONGS TO THE STATEMENT'S ACCOUNT IN POSTING ORDER AND
+      *    KEEPING THE RUNNING/CLOSING BALANCE.
+       WRITE-STATEMENT-TRANSACTIONS                             SECTION.
+           PERFORM UNTIL ACCOUNT-TXN-NOT-FOUND
+               READ ACCOUNT-TXN NEXT RECORD
+                   AT END
+                       SET ACCOUNT-TXN-NOT-FOUND TO TRUE
+                   NOT AT END
+                       IF TXN-ACCOUNT-HASH = CLIENT-SEEK-HASH
+                           PERFORM WRITE-STATEMENT-DETAIL-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-STATEMENT-DETAIL-LINE                              SECTION.
+           MOVE TXN-DATE TO SD-DATE
+           EVALUATE TRUE
+               WHEN TXN-IS-DEPOSIT
+                   MOVE "DEP " TO SD-TYPE
+               WHEN TXN-IS-WITHDRAWAL
+                   MOVE "WD  " TO SD-TYPE
+               WHEN TXN-IS-INTEREST
+                   MOVE "INT " TO SD-TYPE
+           END-EVALUATE
+           MOVE TXN-AMOUNT TO SD-AMOUNT
+           MOVE TXN-BALANCE-AFTER TO SD-BALANCE
+           MOVE STMT-DETAIL-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+           MOVE TXN-BALANCE-AFTER TO STATEMENT-BALANCE
+           ADD 1 TO STATEMENT-TXN-COUNT.
+
+           COPY CLIENTOPN.
+           COPY CLIENTFND.
+           COPY ACCTXOPN.
