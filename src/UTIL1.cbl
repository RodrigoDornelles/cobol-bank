@@ -5,15 +5,16 @@
        
        DATA                                                    DIVISION.
        WORKING-STORAGE                                          SECTION.
-       77  LEAD PICTURE 9.
-       
+       77  LEAD PICTURE 99.
+
        LINKAGE                                                  SECTION.
        77  PARAM0    PIC X(32).
-       
+
        PROCEDURE                                                DIVISION
                                                            USING PARAM0.
-           INSPECT 
-               FUNCTION REVERSE(PARAM0) 
+           MOVE ZERO TO LEAD
+           INSPECT
+               FUNCTION REVERSE(PARAM0)
                TALLYING LEAD FOR LEADING SPACES
            
            COMPUTE RETURN-CODE = LENGTH OF PARAM0 - LEAD.
