@@ -0,0 +1,70 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         UTIL2.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        SHARED FIELD-VALIDATION UTILITY. CHECKS A
+      *                    NAME-SHAPED FIELD FOR BASIC PLAUSIBILITY SO
+      *                    EVERY PROGRAM THAT CAPTURES A NAME RUNS THE
+      *                    SAME CHECK INSTEAD OF EACH COPYING ITS OWN.
+      *                    CALLED THE SAME WAY UTIL0 CALLS UTIL1:
+      *                    USING BY CONTENT NAME-PARAM, RETURNING CODE
+      *                    IN RETURN-CODE.
+      *                    RETURN-CODE 0 = PLAUSIBLE.
+      *                    RETURN-CODE 1 = BLANK.
+      *                    RETURN-CODE 2 = TOO SHORT (UNDER 3 CHARS).
+      *                    RETURN-CODE 3 = MUST BE LETTERS AND SPACES
+      *                    ONLY, WITH AT LEAST ONE LETTER.
+
+       DATA                                                    DIVISION.
+       WORKING-STORAGE                                          SECTION.
+       77  I           PICTURE 99.
+       77  TEXT-SIZE   PICTURE 99.
+       77  HAS-ALPHA-SW PIC X VALUE "N".
+           88  HAS-ALPHA            VALUE "Y".
+       77  BAD-CHAR-SW PIC X VALUE "N".
+           88  BAD-CHAR-FOUND       VALUE "Y".
+
+       LINKAGE                                                  SECTION.
+       77  NAME-PARAM  PIC X(32).
+
+       PROCEDURE                                                DIVISION
+                                                       USING NAME-PARAM.
+       VALIDATE-NAME.
+           CALL "UTIL1"
+               USING BY CONTENT NAME-PARAM
+               RETURNING TEXT-SIZE
+           END-CALL
+
+           IF TEXT-SIZE = ZERO
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF TEXT-SIZE < 3
+               MOVE 2 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           SET HAS-ALPHA-SW TO "N"
+           SET BAD-CHAR-SW TO "N"
+           PERFORM CHECK-FOR-ALPHA VARYING I FROM 1 BY 1
+               UNTIL I > TEXT-SIZE OR BAD-CHAR-FOUND
+
+           IF BAD-CHAR-FOUND OR NOT HAS-ALPHA
+               MOVE 3 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *    EVERY CHARACTER MUST BE A LETTER OR A SPACE -- ALPHABETIC IS
+      *    TRUE FOR SPACE TOO, SO SPACE IS EXCLUDED EXPLICITLY BEFORE
+      *    COUNTING A POSITION AS A LETTER.
+       CHECK-FOR-ALPHA                                          SECTION.
+           IF NAME-PARAM(I:1) ALPHABETIC AND NAME-PARAM(I:1) NOT = SPACE
+               SET HAS-ALPHA TO TRUE
+           ELSE
+           IF NAME-PARAM(I:1) NOT = SPACE
+               SET BAD-CHAR-FOUND TO TRUE
+           END-IF
+           END-IF.
