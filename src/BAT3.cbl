@@ -0,0 +1,168 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID.         BAT3.
+       AUTHOR.             RODRIGO DORNELLES.
+      *DESCRIPTION.        NIGHTLY DUPLICATE-CUSTOMER RECONCILIATION
+      *                    JOB. LOADS EVERY CLIENT-MASTER RECORD INTO
+      *                    A WORKING-STORAGE TABLE, THEN COMPARES EACH
+      *                    PAIR BY NAME AND DATE OF BIRTH -- MAN1'S
+      *                    DJB2 HASH ALREADY CATCHES AN EXACT
+      *                    NAME/DOB/CPF MATCH AT REGISTRATION TIME (SEE
+      *                    RESOLVE-HASH-COLLISION), BUT A TYPO IN THE
+      *                    CPF (OR A DIFFERENT CPF ENTERED FOR THE SAME
+      *                    PERSON) HASHES TO A DIFFERENT ACCOUNT AND
+      *                    SLIPS PAST THAT CHECK -- SO THIS JOB CATCHES
+      *                    SAME NAME/DOB UNDER TWO DIFFERENT ACCOUNT
+      *                    IDS OVERNIGHT INSTEAD. EVERY MATCHING PAIR
+      *                    IS WRITTEN TO data/DUPEXCPT.RPT FOR A CLERK
+      *                    TO REVIEW -- NOTHING IS MERGED OR CHANGED
+      *                    AUTOMATICALLY. NOT ON THE MAN0 MENU -- RUN
+      *                    STANDALONE LIKE BAT0/BAT1/BAT2.
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO "data/DUPEXCPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-REPORT-STATUS.
+
+       DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE                                          SECTION.
+           COPY CLIENTSTA.
+       77  EXCEPTION-REPORT-STATUS            PIC XX.
+      *    THE FULL CLIENT-MASTER LOADED INTO MEMORY SO EVERY RECORD
+      *    CAN BE COMPARED AGAINST EVERY OTHER ONE -- THE FILE ISN'T
+      *    IN NAME/DOB ORDER SO THIS IS A TABLE SCAN, NOT A SORTED
+      *    CONTROL BREAK (SEE MAN4'S BRANCH-COUNT-TABLE FOR THE SAME
+      *    REASONING).
+       01  RECON-TABLE.
+           02  RECON-ENTRY                   OCCURS 9999 TIMES.
+               03  RECON-HASH                PIC 9(10).
+               03  RECON-NAME                PIC X(32).
+               03  RECON-DOB                 PIC 9(8).
+       77  RECON-COUNT                       PIC 9(6) VALUE ZERO.
+       77  RECON-I                           PIC 9(6).
+       77  RECON-J                           PIC 9(6).
+       77  CUSTOMERS-SCANNED                 PIC 9(6) VALUE ZERO.
+       77  DUPLICATE-PAIRS-FOUND             PIC 9(6) VALUE ZERO.
+      *    RECON-TABLE ONLY HAS ROOM FOR 9999 ENTRIES -- ANY RECORD
+      *    BEYOND THAT IS SKIPPED AND COUNTED RATHER THAN WRITTEN PAST
+      *    THE END OF THE TABLE.
+       77  SKIPPED-TABLE-FULL                PIC 9(6) VALUE ZERO.
+       01  REPORT-HEADING-LINE.
+           02  FILLER                        PIC X(12) VALUE
+               "ACCOUNT ID".
+           02  FILLER                        PIC X(12) VALUE
+               "ACCOUNT ID".
+           02  FILLER                        PIC X(32) VALUE
+               "NAME".
+           02  FILLER                        PIC X(13) VALUE
+               "DATE OF BIRTH".
+       01  REPORT-DETAIL-LINE.
+           02  RPT-FIRST-ACCOUNT-ID          PIC 9(10).
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  RPT-SECOND-ACCOUNT-ID         PIC 9(10).
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  RPT-NAME                      PIC X(32).
+           02  FILLER                        PIC X(02) VALUE SPACES.
+           02  RPT-DOB                       PIC 9(8).
+       01  REPORT-TOTAL-LINE.
+           02  FILLER                        PIC X(24) VALUE
+               "CUSTOMERS SCANNED:".
+           02  RPT-CUSTOMERS-SCANNED         PIC ZZZ,ZZ9.
+       01  REPORT-EXCEPTION-TOTAL-LINE.
+           02  FILLER                        PIC X(24) VALUE
+               "DUPLICATE PAIRS FOUND:".
+           02  RPT-DUPLICATE-PAIRS           PIC ZZZ,ZZ9.
+
+       PROCEDURE                                               DIVISION.
+       MAIN.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " NIGHTLY DUPLICATE-CUSTOMER RECONCILIATION"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY ""
+
+           PERFORM OPEN-CLIENT-MASTER
+           OPEN OUTPUT EXCEPTION-REPORT
+
+           MOVE REPORT-HEADING-LINE TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           DISPLAY REPORT-HEADING-LINE
+
+           PERFORM UNTIL CLIENT-MASTER-NOT-FOUND
+               READ CLIENT-MASTER NEXT RECORD
+                   AT END
+                       SET CLIENT-MASTER-NOT-FOUND TO TRUE
+                   NOT AT END
+                       PERFORM LOAD-RECON-ENTRY
+               END-READ
+           END-PERFORM
+
+           PERFORM FIND-DUPLICATES
+               VARYING RECON-I FROM 1 BY 1 UNTIL RECON-I > RECON-COUNT
+
+           MOVE CUSTOMERS-SCANNED TO RPT-CUSTOMERS-SCANNED
+           MOVE REPORT-TOTAL-LINE TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+
+           MOVE DUPLICATE-PAIRS-FOUND TO RPT-DUPLICATE-PAIRS
+           MOVE REPORT-EXCEPTION-TOTAL-LINE TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+
+           CLOSE CLIENT-MASTER
+           CLOSE EXCEPTION-REPORT
+
+           DISPLAY ""
+           DISPLAY "[!] Customers scanned: " CUSTOMERS-SCANNED
+           DISPLAY "[!] Duplicate pairs found: " DUPLICATE-PAIRS-FOUND
+           IF SKIPPED-TABLE-FULL > ZERO
+               DISPLAY "[X] Skipped, reconciliation table full: "
+                   SKIPPED-TABLE-FULL
+           END-IF
+           GOBACK.
+
+       LOAD-RECON-ENTRY                                         SECTION.
+           ADD 1 TO CUSTOMERS-SCANNED
+
+           IF RECON-COUNT > 9998
+               ADD 1 TO SKIPPED-TABLE-FULL
+           ELSE
+               ADD 1 TO RECON-COUNT
+               MOVE CLIENT-HASH            TO RECON-HASH(RECON-COUNT)
+               MOVE CLIENT-NAME            TO RECON-NAME(RECON-COUNT)
+               MOVE CLIENT-DATE-OF-BIRTH   TO RECON-DOB(RECON-COUNT)
+           END-IF.
+
+      *    COMPARE RECON-ENTRY(RECON-I) AGAINST EVERY LATER ENTRY --
+      *    EACH UNORDERED PAIR IS CHECKED ONCE (J ALWAYS RUNS FROM
+      *    I + 1), SO A DUPLICATE TRIO STILL PRODUCES ONE EXCEPTION
+      *    LINE PER PAIR RATHER THAN REPORTING THE SAME PAIR TWICE.
+       FIND-DUPLICATES                                          SECTION.
+           PERFORM COMPARE-ENTRY-PAIR
+               VARYING RECON-J FROM RECON-I BY 1
+               UNTIL RECON-J > RECON-COUNT.
+
+       COMPARE-ENTRY-PAIR                                       SECTION.
+           IF RECON-J > RECON-I
+               IF RECON-NAME(RECON-I) = RECON-NAME(RECON-J)
+                       AND RECON-DOB(RECON-I) = RECON-DOB(RECON-J)
+                   MOVE RECON-HASH(RECON-I)  TO RPT-FIRST-ACCOUNT-ID
+                   MOVE RECON-HASH(RECON-J)  TO RPT-SECOND-ACCOUNT-ID
+                   MOVE RECON-NAME(RECON-I)  TO RPT-NAME
+                   MOVE RECON-DOB(RECON-I)   TO RPT-DOB
+                   MOVE REPORT-DETAIL-LINE   TO EXCEPTION-REPORT-LINE
+                   WRITE EXCEPTION-REPORT-LINE
+                   DISPLAY REPORT-DETAIL-LINE
+                   ADD 1 TO DUPLICATE-PAIRS-FOUND
+               END-IF
+           END-IF.
+
+           COPY CLIENTOPN.
