@@ -1,43 +1,437 @@
        IDENTIFICATION                                          DIVISION.
        PROGRAM-ID.         MAN1.
        AUTHOR.             RODRIGO DORNELLES.
-           
+
+       ENVIRONMENT                                              DIVISION.
+       INPUT-OUTPUT                                              SECTION.
+       FILE-CONTROL.
+           COPY CLIENTSEL.
+           COPY AUDITSEL.
+
        DATA                                                    DIVISION.
+       FILE                                                     SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENTREC.
+       FD  AUDIT-TRAIL.
+           COPY AUDITREC.
+
        WORKING-STORAGE                                          SECTION.
-       77  CLIENT-HASH PIC 9(10).
-       01  CLIENT-INFO.
-       02  CLIENT-NAME PIC X(32).
-       02  CLIENT-DATE-OF-BIRTH.
-       03  CLIENT-YEAR-OF-BIRTH  PIC 9999.
-       03  CLIENT-MONTH-OF-BIRTH PIC 99.
-       03  CLIENT-DAY-OF-BIRTH   PIC 99.
-           
-       PROCEDURE                                               DIVISION.
+           COPY CLIENTSTA.
+           COPY AUDITSTA.
+           COPY OPERSTA.
+      *    NEW-CLIENT-INFO HOLDS THE ENTRY BEING REGISTERED, SEPARATE
+      *    FROM THE FD RECORD, SO IT SURVIVES READS DONE WHILE PROBING
+      *    FOR A DJB2 COLLISION.
+           COPY CLIENTREC REPLACING ==CLIENT-MASTER-RECORD==
+                                  BY ==NEW-CLIENT==
+                                    ==CLIENT-HASH==
+                                  BY ==NEW-CLIENT-HASH==
+                                    ==CLIENT-INFO==
+                                  BY ==NEW-CLIENT-INFO==
+                                    ==CLIENT-NAME==
+                                  BY ==NEW-CLIENT-NAME==
+                                    ==CLIENT-DATE-OF-BIRTH==
+                                  BY ==NEW-CLIENT-DATE-OF-BIRTH==
+                                    ==CLIENT-YEAR-OF-BIRTH==
+                                  BY ==NEW-CLIENT-YEAR-OF-BIRTH==
+                                    ==CLIENT-MONTH-OF-BIRTH==
+                                  BY ==NEW-CLIENT-MONTH-OF-BIRTH==
+                                    ==CLIENT-DAY-OF-BIRTH==
+                                  BY ==NEW-CLIENT-DAY-OF-BIRTH==
+                                    ==CLIENT-CPF==
+                                  BY ==NEW-CLIENT-CPF==
+                                    ==CLIENT-BRANCH-CODE==
+                                  BY ==NEW-CLIENT-BRANCH-CODE==
+                                    ==CLIENT-ADDRESS==
+                                  BY ==NEW-CLIENT-ADDRESS==
+                                    ==CLIENT-STREET==
+                                  BY ==NEW-CLIENT-STREET==
+                                    ==CLIENT-CITY==
+                                  BY ==NEW-CLIENT-CITY==
+                                    ==CLIENT-STATE==
+                                  BY ==NEW-CLIENT-STATE==
+                                    ==CLIENT-POSTAL-CODE==
+                                  BY ==NEW-CLIENT-POSTAL-CODE==.
+       77  COLLISION-RETRY-COUNT              PIC 999 VALUE ZERO.
+       77  ALREADY-REGISTERED-SW              PIC X VALUE "N".
+           88  ALREADY-REGISTERED              VALUE "Y".
+      *    WORKING STORAGE FOR THE BRANCH CODE EDIT CHECK.
+       77  BRANCH-VALID-SW                    PIC X.
+           88  BRANCH-VALID                    VALUE "Y".
+           88  BRANCH-INVALID                  VALUE "N".
+      *    WORKING STORAGE FOR THE NAME PLAUSIBILITY CHECK (UTIL2).
+       77  NAME-VALID-SW                      PIC X.
+           88  NAME-VALID                      VALUE "Y".
+           88  NAME-INVALID                    VALUE "N".
+      *    WORKING STORAGE FOR THE MAILING ADDRESS EDIT CHECKS.
+       77  ADDRESS-VALID-SW                   PIC X.
+           88  ADDRESS-VALID                   VALUE "Y".
+           88  ADDRESS-INVALID                 VALUE "N".
+      *    WORKING STORAGE FOR THE DATE-OF-BIRTH EDIT CHECKS.
+       77  DOB-VALID-SW                       PIC X.
+           88  DOB-VALID                       VALUE "Y".
+           88  DOB-INVALID                     VALUE "N".
+       77  DAYS-IN-MONTH                      PIC 99.
+       77  TODAY-YYYYMMDD                     PIC 9(8).
+       77  BIRTH-YYYYMMDD                     PIC 9(8).
+       77  MIN-AGE-YYYYMMDD                   PIC 9(8).
+      *    WORKING STORAGE FOR THE CPF CHECK-DIGIT VALIDATION.
+       77  CPF-VALID-SW                       PIC X.
+           88  CPF-VALID                       VALUE "Y".
+           88  CPF-INVALID                     VALUE "N".
+       01  CPF-WORK                           PIC 9(11).
+       01  CPF-DIGIT-TABLE REDEFINES CPF-WORK.
+           02  CPF-DIGIT                      PIC 9 OCCURS 11 TIMES.
+       77  CPF-I                              PIC 99.
+       77  CPF-SUM-1                          PIC 9(4).
+       77  CPF-SUM-2                          PIC 9(4).
+       77  CPF-REMAINDER                      PIC 99.
+       77  CPF-CHECK-DIGIT-1                  PIC 9.
+       77  CPF-CHECK-DIGIT-2                  PIC 9.
+
+       LINKAGE                                                  SECTION.
+       77  LK-OPERATOR-ID                      PIC X(10).
+
+       PROCEDURE                                                DIVISION
+                                                   USING LK-OPERATOR-ID.
        MAIN.
+           MOVE LK-OPERATOR-ID TO CURRENT-OPERATOR-ID
+
            DISPLAY "---------------------------------------------------"
            DISPLAY " COSTUMER REGISTER"
            DISPLAY "---------------------------------------------------"
            DISPLAY ""
-           
-           DISPLAY "[?] Complete name:"
-           ACCEPT CLIENT-NAME
-           
-           DISPLAY "[?] Year of birth:"
-           ACCEPT CLIENT-YEAR-OF-BIRTH
-           
-           DISPLAY "[?] Mounth of birth:"
-           ACCEPT CLIENT-MONTH-OF-BIRTH
-
-           DISPLAY "[?] Day of birth:"
-           ACCEPT CLIENT-DAY-OF-BIRTH
-
-           CALL "UTIL0" 
-               USING BY CONTENT CLIENT-INFO
-               RETURNING CLIENT-HASH
+
+           PERFORM OPEN-CLIENT-MASTER
+
+           SET ALREADY-REGISTERED-SW TO "N"
+           MOVE ZERO TO COLLISION-RETRY-COUNT
+
+           SET NAME-INVALID TO TRUE
+           PERFORM WITH TEST AFTER UNTIL NAME-VALID
+               DISPLAY "[?] Complete name:"
+               ACCEPT NEW-CLIENT-NAME
+
+               PERFORM VALIDATE-NAME
+           END-PERFORM
+
+           SET DOB-INVALID TO TRUE
+           PERFORM WITH TEST AFTER UNTIL DOB-VALID
+               DISPLAY "[?] Year of birth:"
+               ACCEPT NEW-CLIENT-YEAR-OF-BIRTH
+
+               DISPLAY "[?] Mounth of birth:"
+               ACCEPT NEW-CLIENT-MONTH-OF-BIRTH
+
+               DISPLAY "[?] Day of birth:"
+               ACCEPT NEW-CLIENT-DAY-OF-BIRTH
+
+               PERFORM VALIDATE-DATE-OF-BIRTH
+           END-PERFORM
+
+           SET CPF-INVALID TO TRUE
+           PERFORM WITH TEST AFTER UNTIL CPF-VALID
+               DISPLAY "[?] CPF (11 digits, numbers only):"
+               ACCEPT NEW-CLIENT-CPF
+
+               PERFORM VALIDATE-CPF
+           END-PERFORM
+
+           SET BRANCH-INVALID TO TRUE
+           PERFORM WITH TEST AFTER UNTIL BRANCH-VALID
+               DISPLAY "[?] Branch code (1-9999):"
+               ACCEPT NEW-CLIENT-BRANCH-CODE
+
+               PERFORM VALIDATE-BRANCH-CODE
+           END-PERFORM
+
+           SET ADDRESS-INVALID TO TRUE
+           PERFORM WITH TEST AFTER UNTIL ADDRESS-VALID
+               DISPLAY "[?] Street address:"
+               ACCEPT NEW-CLIENT-STREET
+
+               DISPLAY "[?] City:"
+               ACCEPT NEW-CLIENT-CITY
+
+               DISPLAY "[?] State (2-letter abbreviation):"
+               ACCEPT NEW-CLIENT-STATE
+
+               DISPLAY "[?] Postal code (8 digits, numbers only):"
+               ACCEPT NEW-CLIENT-POSTAL-CODE
+
+               PERFORM VALIDATE-ADDRESS
+           END-PERFORM
+
+           CALL "UTIL0"
+               USING BY CONTENT NEW-CLIENT-INFO
+               RETURNING NEW-CLIENT-HASH
            END-CALL
-           
+
+           PERFORM RESOLVE-HASH-COLLISION
+
+           IF ALREADY-REGISTERED
+               CLOSE CLIENT-MASTER
+               GOBACK
+           END-IF
+
+           IF COLLISION-RETRY-COUNT > 99
+               DISPLAY "[X] Could not find a free account ID, "
+                   "too many DJB2 collisions."
+               CLOSE CLIENT-MASTER
+               GOBACK
+           END-IF
+
            DISPLAY "[!] Client Acount ID:"
-           DISPLAY CLIENT-HASH
+           DISPLAY NEW-CLIENT-HASH
 
            DISPLAY "[!] Client info:"
-           DISPLAY CLIENT-INFO.
+           DISPLAY NEW-CLIENT-INFO
+
+           MOVE NEW-CLIENT-HASH TO CLIENT-HASH
+           MOVE NEW-CLIENT-INFO TO CLIENT-INFO
+
+      *    RESOLVE-HASH-COLLISION'S SEEK LEAVES CLIENT-MASTER-KEY
+      *    POINTING AT WHATEVER RECORD IT LAST READ WHILE PROBING,
+      *    NOT THE NEXT FREE SLOT OPEN-CLIENT-MASTER ORIGINALLY SET
+      *    IT TO. RE-DERIVE IT FROM THE RECORD COUNT (UNCHANGED BY
+      *    THE SEEK) BEFORE WRITING.
+           COMPUTE CLIENT-MASTER-KEY =
+               CLIENT-MASTER-RECORD-COUNT + 1
+
+           WRITE CLIENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "[X] Could not save customer, file status: "
+                       CLIENT-MASTER-STATUS
+           END-WRITE
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP
+           MOVE CURRENT-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE "MAN1" TO AUDIT-PROGRAM
+           MOVE "REGISTER" TO AUDIT-ACTION
+           MOVE NEW-CLIENT-HASH TO AUDIT-ACCOUNT-ID
+           MOVE SPACES TO AUDIT-BEFORE-VALUE
+           MOVE NEW-CLIENT-INFO TO AUDIT-AFTER-VALUE
+           PERFORM APPEND-AUDIT-TRAIL
+
+           CLOSE CLIENT-MASTER
+           GOBACK.
+
+      *    CHECK THE NEW HASH AGAINST THE MASTER; IF IT IS ALREADY ON
+      *    FILE FOR A DIFFERENT PERSON, ROLL THE HASH FORWARD BY ONE
+      *    AND TRY AGAIN UNTIL A FREE ACCOUNT ID IS FOUND. IF THE SAME
+      *    NAME/DOB IS ALREADY REGISTERED IT IS NOT A COLLISION, IT IS
+      *    THE SAME CUSTOMER -- REPORT IT AND STOP.
+       RESOLVE-HASH-COLLISION                                   SECTION.
+           MOVE NEW-CLIENT-HASH TO CLIENT-SEEK-HASH
+           PERFORM CLIENT-MASTER-SEEK-HASH
+           PERFORM UNTIL CLIENT-MASTER-SEEK-NOT-FOUND
+                       OR COLLISION-RETRY-COUNT > 99
+               IF CLIENT-NAME = NEW-CLIENT-NAME
+                       AND CLIENT-DATE-OF-BIRTH
+                           = NEW-CLIENT-DATE-OF-BIRTH
+                   DISPLAY "[X] This customer is already registered "
+                       "under account " NEW-CLIENT-HASH
+                   SET ALREADY-REGISTERED TO TRUE
+                   ADD 100 TO COLLISION-RETRY-COUNT
+               ELSE
+                   DISPLAY "[!] Account " NEW-CLIENT-HASH
+                       " collides with an existing customer, "
+                       "resequencing..."
+                   ADD 1 TO NEW-CLIENT-HASH
+                   ADD 1 TO COLLISION-RETRY-COUNT
+                   MOVE NEW-CLIENT-HASH TO CLIENT-SEEK-HASH
+                   PERFORM CLIENT-MASTER-SEEK-HASH
+               END-IF
+           END-PERFORM.
+
+      *    EDIT-CHECK THE DATE OF BIRTH JUST KEYED IN: MONTH 1-12, A
+      *    DAY THAT EXISTS FOR THAT MONTH/YEAR (LEAP YEARS INCLUDED),
+      *    NOT A FUTURE DATE, AND AT LEAST 18 YEARS OLD. BAD DOB DATA
+      *    CORRUPTS THE DJB2 HASH WE USE AS THE ACCOUNT ID, SO THIS
+      *    RE-PROMPTS UNTIL THE CALLER SETS DOB-VALID.
+       VALIDATE-DATE-OF-BIRTH                                   SECTION.
+           SET DOB-VALID TO TRUE
+
+           IF NEW-CLIENT-MONTH-OF-BIRTH < 1
+                   OR NEW-CLIENT-MONTH-OF-BIRTH > 12
+               DISPLAY "[X] Invalid month, must be between 01 and 12."
+               SET DOB-INVALID TO TRUE
+           END-IF
+
+           IF DOB-VALID
+               MOVE 31 TO DAYS-IN-MONTH
+               IF NEW-CLIENT-MONTH-OF-BIRTH = 4 OR 6 OR 9 OR 11
+                   MOVE 30 TO DAYS-IN-MONTH
+               END-IF
+               IF NEW-CLIENT-MONTH-OF-BIRTH = 2
+                   MOVE 28 TO DAYS-IN-MONTH
+                   IF FUNCTION MOD(NEW-CLIENT-YEAR-OF-BIRTH 400) = 0
+                       MOVE 29 TO DAYS-IN-MONTH
+                   ELSE
+                   IF FUNCTION MOD(NEW-CLIENT-YEAR-OF-BIRTH 100) = 0
+                       CONTINUE
+                   ELSE
+                   IF FUNCTION MOD(NEW-CLIENT-YEAR-OF-BIRTH 4) = 0
+                       MOVE 29 TO DAYS-IN-MONTH
+                   END-IF
+                   END-IF
+                   END-IF
+               END-IF
+               IF NEW-CLIENT-DAY-OF-BIRTH < 1
+                       OR NEW-CLIENT-DAY-OF-BIRTH > DAYS-IN-MONTH
+                   DISPLAY "[X] Invalid day for that month/year."
+                   SET DOB-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF DOB-VALID
+               MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-YYYYMMDD
+               COMPUTE BIRTH-YYYYMMDD =
+                   NEW-CLIENT-YEAR-OF-BIRTH * 10000
+                   + NEW-CLIENT-MONTH-OF-BIRTH * 100
+                   + NEW-CLIENT-DAY-OF-BIRTH
+               IF BIRTH-YYYYMMDD > TODAY-YYYYMMDD
+                   DISPLAY "[X] Date of birth cannot be in the future."
+                   SET DOB-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF DOB-VALID
+               COMPUTE MIN-AGE-YYYYMMDD =
+                   (NEW-CLIENT-YEAR-OF-BIRTH + 18) * 10000
+                   + NEW-CLIENT-MONTH-OF-BIRTH * 100
+                   + NEW-CLIENT-DAY-OF-BIRTH
+               IF MIN-AGE-YYYYMMDD > TODAY-YYYYMMDD
+                   DISPLAY "[X] Customer must be at least 18 years old."
+                   SET DOB-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+      *    EDIT-CHECK THE CPF JUST KEYED IN AGAINST THE STANDARD
+      *    MOD-11 CHECK-DIGIT ALGORITHM, AND REJECT THE REPEATED-DIGIT
+      *    NUMBERS (00000000000, 11111111111, ...) THAT SATISFY THE
+      *    FORMULA BUT ARE NOT ISSUED. RE-PROMPTS UNTIL THE CALLER
+      *    SETS CPF-VALID.
+       VALIDATE-CPF                                             SECTION.
+           SET CPF-VALID TO TRUE
+           MOVE NEW-CLIENT-CPF TO CPF-WORK
+
+           IF FUNCTION MOD(NEW-CLIENT-CPF, 11111111111) = 0
+               DISPLAY "[X] Invalid CPF, repeated-digit numbers "
+                   "are not issued."
+               SET CPF-INVALID TO TRUE
+           END-IF
+
+           IF CPF-VALID
+               MOVE ZERO TO CPF-SUM-1
+               PERFORM SUM-CPF-FIRST-CHECK-DIGIT
+                   VARYING CPF-I FROM 1 BY 1 UNTIL CPF-I > 9
+
+               COMPUTE CPF-REMAINDER = FUNCTION MOD(CPF-SUM-1, 11)
+               IF CPF-REMAINDER < 2
+                   MOVE 0 TO CPF-CHECK-DIGIT-1
+               ELSE
+                   COMPUTE CPF-CHECK-DIGIT-1 = 11 - CPF-REMAINDER
+               END-IF
+
+               IF CPF-CHECK-DIGIT-1 NOT = CPF-DIGIT(10)
+                   DISPLAY "[X] Invalid CPF, check digit mismatch."
+                   SET CPF-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF CPF-VALID
+               MOVE ZERO TO CPF-SUM-2
+               PERFORM SUM-CPF-SECOND-CHECK-DIGIT
+                   VARYING CPF-I FROM 1 BY 1 UNTIL CPF-I > 10
+
+               COMPUTE CPF-REMAINDER = FUNCTION MOD(CPF-SUM-2, 11)
+               IF CPF-REMAINDER < 2
+                   MOVE 0 TO CPF-CHECK-DIGIT-2
+               ELSE
+                   COMPUTE CPF-CHECK-DIGIT-2 = 11 - CPF-REMAINDER
+               END-IF
+
+               IF CPF-CHECK-DIGIT-2 NOT = CPF-DIGIT(11)
+                   DISPLAY "[X] Invalid CPF, check digit mismatch."
+                   SET CPF-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       SUM-CPF-FIRST-CHECK-DIGIT                                SECTION.
+           COMPUTE CPF-SUM-1 =
+               CPF-SUM-1 + CPF-DIGIT(CPF-I) * (11 - CPF-I).
+
+       SUM-CPF-SECOND-CHECK-DIGIT                               SECTION.
+           COMPUTE CPF-SUM-2 =
+               CPF-SUM-2 + CPF-DIGIT(CPF-I) * (12 - CPF-I).
+
+      *    BRANCH CODE IS JUST A SHORT NUMERIC IDENTIFIER FOR WHICH
+      *    PHYSICAL BRANCH OPENED THE ACCOUNT (SEE MAN4'S BRANCH-SPLIT
+      *    REPORT) -- ZERO IS NOT A VALID BRANCH.
+       VALIDATE-BRANCH-CODE                                     SECTION.
+           SET BRANCH-VALID TO TRUE
+
+           IF NEW-CLIENT-BRANCH-CODE = ZERO
+               DISPLAY "[X] Invalid branch code, must be between "
+                   "0001 and 9999."
+               SET BRANCH-INVALID TO TRUE
+           END-IF.
+
+      *    EDIT-CHECK THE MAILING ADDRESS JUST KEYED IN -- STREET AND
+      *    CITY MUST NOT BE BLANK, STATE MUST BE A 2-LETTER
+      *    ABBREVIATION, AND THE POSTAL CODE MUST NOT BE ALL ZEROS.
+      *    WITHOUT THIS A CUSTOMER COULD BE REGISTERED WITH NOWHERE TO
+      *    MAIL A STATEMENT OR NOTICE TO.
+       VALIDATE-ADDRESS                                         SECTION.
+           SET ADDRESS-VALID TO TRUE
+
+           IF NEW-CLIENT-STREET = SPACES
+               DISPLAY "[X] Street address cannot be blank."
+               SET ADDRESS-INVALID TO TRUE
+           END-IF
+
+           IF NEW-CLIENT-CITY = SPACES
+               DISPLAY "[X] City cannot be blank."
+               SET ADDRESS-INVALID TO TRUE
+           END-IF
+
+      *    ALPHABETIC IS TRUE FOR SPACE TOO, SO NEITHER POSITION MAY BE
+      *    SPACE EVEN THOUGH THE FIELD AS A WHOLE PASSES ALPHABETIC.
+           IF NEW-CLIENT-STATE NOT ALPHABETIC
+                   OR NEW-CLIENT-STATE(1:1) = SPACE
+                   OR NEW-CLIENT-STATE(2:1) = SPACE
+               DISPLAY "[X] State must be a 2-letter abbreviation."
+               SET ADDRESS-INVALID TO TRUE
+           END-IF
+
+           IF NEW-CLIENT-POSTAL-CODE = ZERO
+               DISPLAY "[X] Invalid postal code."
+               SET ADDRESS-INVALID TO TRUE
+           END-IF.
+
+      *    DELEGATES THE ACTUAL PLAUSIBILITY CHECK TO UTIL2, THE SAME
+      *    SHARED FIELD-VALIDATION UTILITY EVERY PROGRAM THAT CAPTURES
+      *    A NAME CALLS, SO THE RULE ONLY LIVES IN ONE PLACE.
+       VALIDATE-NAME                                            SECTION.
+           CALL "UTIL2"
+               USING BY CONTENT NEW-CLIENT-NAME
+           END-CALL
+
+           EVALUATE RETURN-CODE
+               WHEN 0
+                   SET NAME-VALID TO TRUE
+               WHEN 1
+                   DISPLAY "[X] Name cannot be blank."
+                   SET NAME-INVALID TO TRUE
+               WHEN 2
+                   DISPLAY "[X] Name is too short."
+                   SET NAME-INVALID TO TRUE
+               WHEN OTHER
+                   DISPLAY "[X] Name must contain at least one letter."
+                   SET NAME-INVALID TO TRUE
+           END-EVALUATE.
+
+           COPY CLIENTOPN.
+           COPY CLIENTFND.
+           COPY AUDITWRT.
