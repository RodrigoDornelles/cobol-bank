@@ -0,0 +1,19 @@
+      *DESCRIPTION.        APPEND ONE ENTRY TO AUDIT-TRAIL. CALLER
+      *                    FILLS IN THE AUDIT-TRAIL-RECORD FIELDS
+      *                    (TIMESTAMP, OPERATOR, PROGRAM, ACTION,
+      *                    ACCOUNT ID, BEFORE/AFTER VALUES) AND THEN
+      *                    PERFORMS APPEND-AUDIT-TRAIL. THE FILE IS
+      *                    OPENED, WRITTEN, AND CLOSED IN ONE SHOT
+      *                    SINCE AUDIT ENTRIES ARE INFREQUENT AND NOT
+      *                    HELD OPEN ACROSS A PROGRAM'S WHOLE RUN.
+       APPEND-AUDIT-TRAIL                                       SECTION.
+           OPEN EXTEND AUDIT-TRAIL
+           IF AUDIT-TRAIL-MISSING
+               OPEN OUTPUT AUDIT-TRAIL
+               CLOSE AUDIT-TRAIL
+               OPEN EXTEND AUDIT-TRAIL
+           END-IF
+
+           WRITE AUDIT-TRAIL-RECORD
+
+           CLOSE AUDIT-TRAIL.
