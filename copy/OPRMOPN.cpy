@@ -0,0 +1,56 @@
+      *DESCRIPTION.        OPEN OPERATOR-MASTER FOR I-O, CREATING IT
+      *                    THE FIRST TIME IT IS USED, AND POSITION
+      *                    OPERATOR-MASTER-KEY ON THE NEXT FREE
+      *                    RELATIVE RECORD NUMBER (SEE OPRMFND.CPY FOR
+      *                    HOW LOOKUPS BY OPERATOR-ID ARE DONE). A
+      *                    BRAND NEW FILE IS SEEDED WITH ONE DEFAULT
+      *                    OPERATOR (ADMIN/ADMIN) SO THE SYSTEM IS
+      *                    REACHABLE BEFORE ANY OTHER OPERATOR IS
+      *                    ONBOARDED -- CHANGE OR RETIRE THIS ACCOUNT
+      *                    ONCE REAL OPERATORS ARE ON FILE.
+       OPEN-OPERATOR-MASTER                                     SECTION.
+           OPEN I-O OPERATOR-MASTER
+           IF OPERATOR-MASTER-MISSING
+               OPEN OUTPUT OPERATOR-MASTER
+               CLOSE OPERATOR-MASTER
+               OPEN I-O OPERATOR-MASTER
+           END-IF
+
+           MOVE ZERO TO OPERATOR-MASTER-RECORD-COUNT
+           MOVE 1 TO OPERATOR-MASTER-KEY
+           START OPERATOR-MASTER
+                   KEY IS NOT LESS THAN OPERATOR-MASTER-KEY
+               INVALID KEY
+                   SET OPERATOR-MASTER-NOT-FOUND TO TRUE
+           END-START
+
+           PERFORM UNTIL OPERATOR-MASTER-NOT-FOUND
+               READ OPERATOR-MASTER NEXT RECORD
+                   AT END
+                       SET OPERATOR-MASTER-NOT-FOUND TO TRUE
+                   NOT AT END
+                       ADD 1 TO OPERATOR-MASTER-RECORD-COUNT
+               END-READ
+           END-PERFORM
+
+           IF OPERATOR-MASTER-RECORD-COUNT = ZERO
+               MOVE "ADMIN" TO OPERATOR-ID
+               MOVE "ADMIN" TO OPERATOR-PASSWORD
+               MOVE "DEFAULT ADMINISTRATOR" TO OPERATOR-NAME
+               MOVE 1 TO OPERATOR-MASTER-KEY
+               WRITE OPERATOR-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "[X] Could not seed default operator, "
+                           "file status: " OPERATOR-MASTER-STATUS
+               END-WRITE
+               MOVE 1 TO OPERATOR-MASTER-RECORD-COUNT
+           END-IF
+
+           MOVE 1 TO OPERATOR-MASTER-KEY
+           START OPERATOR-MASTER
+                   KEY IS NOT LESS THAN OPERATOR-MASTER-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           COMPUTE OPERATOR-MASTER-KEY =
+               OPERATOR-MASTER-RECORD-COUNT + 1.
