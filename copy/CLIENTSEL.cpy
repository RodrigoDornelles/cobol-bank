@@ -0,0 +1,11 @@
+      *DESCRIPTION.        CLIENT-MASTER FILE-CONTROL ENTRY
+      *                    (RELATIVE ORGANIZATION KEYED BY CLIENT-HASH;
+      *                    THIS BUILD'S RUNTIME HAS NO INDEXED/ISAM
+      *                    HANDLER, SO THE RELATIVE KEY STANDS IN FOR
+      *                    A KSDS RECORD KEY)
+           SELECT CLIENT-MASTER
+               ASSIGN TO "data/CLIENTMS.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS CLIENT-MASTER-KEY
+               FILE STATUS IS CLIENT-MASTER-STATUS
