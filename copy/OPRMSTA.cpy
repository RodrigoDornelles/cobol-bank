@@ -0,0 +1,19 @@
+      *DESCRIPTION.        OPERATOR-MASTER FILE STATUS/KEY
+      *                    WORKING-STORAGE. OPERATOR-MASTER-KEY IS THE
+      *                    RELATIVE RECORD NUMBER (ASSIGNED
+      *                    SEQUENTIALLY AT WRITE TIME), NOT THE
+      *                    OPERATOR ID -- LOOK UP AN OPERATOR BY
+      *                    OPERATOR-ID VIA OPERATOR-MASTER-SEEK-ID
+      *                    (COPY OPRMFND) SINCE THIS RUNTIME HAS NO
+      *                    INDEXED/ISAM HANDLER TO KEY ON OPERATOR-ID
+      *                    DIRECTLY.
+       77  OPERATOR-MASTER-KEY                PIC 9(8).
+       77  OPERATOR-MASTER-RECORD-COUNT       PIC 9(8).
+       77  OPERATOR-MASTER-STATUS             PIC XX.
+           88  OPERATOR-MASTER-OK              VALUE "00".
+           88  OPERATOR-MASTER-NOT-FOUND       VALUE "23".
+           88  OPERATOR-MASTER-MISSING         VALUE "35".
+       77  OPERATOR-SEEK-ID                   PIC X(10).
+       77  OPERATOR-SEEK-FOUND-SW             PIC X.
+           88  OPERATOR-MASTER-SEEK-FOUND       VALUE "Y".
+           88  OPERATOR-MASTER-SEEK-NOT-FOUND   VALUE "N".
