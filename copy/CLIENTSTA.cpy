@@ -0,0 +1,19 @@
+      *DESCRIPTION.        CLIENT-MASTER FILE STATUS/KEY WORKING-STORAGE
+      *                    CLIENT-MASTER-KEY IS THE RELATIVE RECORD
+      *                    NUMBER (ASSIGNED SEQUENTIALLY AT WRITE TIME),
+      *                    NOT THE ACCOUNT ID -- LOOK UP AN ACCOUNT BY
+      *                    CLIENT-HASH VIA CLIENT-MASTER-SEEK-HASH
+      *                    (COPY CLIENTFND) SINCE THIS RUNTIME HAS NO
+      *                    INDEXED/ISAM HANDLER TO KEY ON CLIENT-HASH
+      *                    DIRECTLY.
+       77  CLIENT-MASTER-KEY                 PIC 9(8).
+       77  CLIENT-MASTER-RECORD-COUNT        PIC 9(8).
+       77  CLIENT-MASTER-STATUS              PIC XX.
+           88  CLIENT-MASTER-OK               VALUE "00".
+           88  CLIENT-MASTER-DUPLICATE        VALUE "22".
+           88  CLIENT-MASTER-NOT-FOUND        VALUE "23".
+           88  CLIENT-MASTER-MISSING          VALUE "35".
+       77  CLIENT-SEEK-HASH                  PIC 9(10).
+       77  CLIENT-SEEK-FOUND-SW              PIC X.
+           88  CLIENT-MASTER-SEEK-FOUND       VALUE "Y".
+           88  CLIENT-MASTER-SEEK-NOT-FOUND   VALUE "N".
