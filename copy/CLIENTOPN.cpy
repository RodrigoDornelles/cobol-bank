@@ -0,0 +1,39 @@
+      *DESCRIPTION.        OPEN CLIENT-MASTER FOR I-O, CREATING IT
+      *                    THE FIRST TIME IT IS USED, AND POSITION
+      *                    CLIENT-MASTER-KEY ON THE NEXT FREE RELATIVE
+      *                    RECORD NUMBER (SEE CLIENTFND.CPY FOR HOW
+      *                    LOOKUPS BY CLIENT-HASH ARE DONE). THE FILE
+      *                    IS LEFT POSITIONED AT ITS FIRST RECORD SO
+      *                    CALLERS CAN READ NEXT SEQUENTIALLY RIGHT
+      *                    AWAY.
+       OPEN-CLIENT-MASTER                                       SECTION.
+           OPEN I-O CLIENT-MASTER
+           IF CLIENT-MASTER-MISSING
+               OPEN OUTPUT CLIENT-MASTER
+               CLOSE CLIENT-MASTER
+               OPEN I-O CLIENT-MASTER
+           END-IF
+
+           MOVE ZERO TO CLIENT-MASTER-RECORD-COUNT
+           MOVE 1 TO CLIENT-MASTER-KEY
+           START CLIENT-MASTER KEY IS NOT LESS THAN CLIENT-MASTER-KEY
+               INVALID KEY
+                   SET CLIENT-MASTER-NOT-FOUND TO TRUE
+           END-START
+
+           PERFORM UNTIL CLIENT-MASTER-NOT-FOUND
+               READ CLIENT-MASTER NEXT RECORD
+                   AT END
+                       SET CLIENT-MASTER-NOT-FOUND TO TRUE
+                   NOT AT END
+                       ADD 1 TO CLIENT-MASTER-RECORD-COUNT
+               END-READ
+           END-PERFORM
+
+           MOVE 1 TO CLIENT-MASTER-KEY
+           START CLIENT-MASTER KEY IS NOT LESS THAN CLIENT-MASTER-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           COMPUTE CLIENT-MASTER-KEY =
+               CLIENT-MASTER-RECORD-COUNT + 1.
