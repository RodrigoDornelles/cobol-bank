@@ -0,0 +1,7 @@
+      *DESCRIPTION.        CURRENT OPERATOR IDENTITY, USED TO STAMP
+      *                    AUDIT-TRAIL ENTRIES. DEFAULTS TO "SYSTEM"
+      *                    SINCE THERE IS NO OPERATOR LOGIN YET --
+      *                    PROGRAMS THAT COPY THIS SHOULD SET
+      *                    CURRENT-OPERATOR-ID FROM THE LOGGED-IN
+      *                    OPERATOR ONCE THAT EXISTS.
+       77  CURRENT-OPERATOR-ID                PIC X(10) VALUE "SYSTEM".
