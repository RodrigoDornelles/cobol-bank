@@ -0,0 +1,13 @@
+      *DESCRIPTION.        ACCOUNT-TXN RECORD LAYOUT -- ONE ENTRY PER
+      *                    DEPOSIT/WITHDRAWAL POSTED AGAINST A
+      *                    CLIENT-HASH ACCOUNT ID, PLUS THE RUNNING
+      *                    BALANCE AFTER THAT TRANSACTION.
+       01  ACCOUNT-TXN-RECORD.
+           02  TXN-ACCOUNT-HASH               PIC 9(10).
+           02  TXN-TYPE                       PIC X.
+               88  TXN-IS-DEPOSIT              VALUE "D".
+               88  TXN-IS-WITHDRAWAL           VALUE "W".
+               88  TXN-IS-INTEREST             VALUE "I".
+           02  TXN-AMOUNT                     PIC 9(9)V99.
+           02  TXN-BALANCE-AFTER              PIC 9(9)V99.
+           02  TXN-DATE                       PIC 9(8).
