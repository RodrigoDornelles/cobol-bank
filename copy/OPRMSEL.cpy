@@ -0,0 +1,10 @@
+      *DESCRIPTION.        OPERATOR-MASTER FILE-CONTROL ENTRY
+      *                    (RELATIVE ORGANIZATION; SEE CLIENTSEL.CPY
+      *                    FOR WHY RELATIVE STANDS IN FOR A KSDS IN
+      *                    THIS RUNTIME)
+           SELECT OPERATOR-MASTER
+               ASSIGN TO "data/OPERMS.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS OPERATOR-MASTER-KEY
+               FILE STATUS IS OPERATOR-MASTER-STATUS
