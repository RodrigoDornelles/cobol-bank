@@ -0,0 +1,7 @@
+      *DESCRIPTION.        AUDIT-TRAIL FILE-CONTROL ENTRY. LINE
+      *                    SEQUENTIAL SINCE THIS IS AN APPEND-ONLY
+      *                    LOG, NOT SOMETHING LOOKED UP BY KEY.
+           SELECT AUDIT-TRAIL
+               ASSIGN TO "data/AUDITTRL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-TRAIL-STATUS
