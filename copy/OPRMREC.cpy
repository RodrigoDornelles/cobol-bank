@@ -0,0 +1,10 @@
+      *DESCRIPTION.        OPERATOR-MASTER RECORD LAYOUT (RELATIVE
+      *                    ORGANIZATION, KEYED BY AN INTERNALLY
+      *                    ASSIGNED RELATIVE RECORD NUMBER -- NOT KSDS.
+      *                    OPERATOR-ID IS A DATA FIELD, NOT THE ACCESS
+      *                    KEY; THE SAME FULL-FILE SEEK-BY-ID PATTERN
+      *                    AS CLIENT-MASTER APPLIES HERE.)
+       01  OPERATOR-MASTER-RECORD.
+           02  OPERATOR-ID                   PIC X(10).
+           02  OPERATOR-PASSWORD             PIC X(10).
+           02  OPERATOR-NAME                 PIC X(32).
