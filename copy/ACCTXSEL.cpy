@@ -0,0 +1,10 @@
+      *DESCRIPTION.        ACCOUNT-TXN FILE-CONTROL ENTRY (RELATIVE
+      *                    ORGANIZATION, APPEND-ONLY LEDGER; SEE
+      *                    CLIENTSEL.CPY FOR WHY RELATIVE STANDS IN
+      *                    FOR A KSDS IN THIS RUNTIME)
+           SELECT ACCOUNT-TXN
+               ASSIGN TO "data/ACCTTXN.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS ACCOUNT-TXN-KEY
+               FILE STATUS IS ACCOUNT-TXN-STATUS
