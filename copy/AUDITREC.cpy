@@ -0,0 +1,16 @@
+      *DESCRIPTION.        AUDIT-TRAIL RECORD LAYOUT -- ONE LINE PER
+      *                    REGISTRATION OR MAINTENANCE ACTION.
+      *                    AUDIT-BEFORE-VALUE/AUDIT-AFTER-VALUE ARE
+      *                    SIZED TO HOLD A FULL CLIENT-INFO (156 BYTES,
+      *                    NOW THAT CLIENT-INFO CARRIES CLIENT-CPF,
+      *                    CLIENT-STATUS, CLIENT-INACTIVE-REASON,
+      *                    CLIENT-BRANCH-CODE AND CLIENT-ADDRESS) SO
+      *                    CALLERS CAN MOVE IT IN DIRECTLY.
+       01  AUDIT-TRAIL-RECORD.
+           02  AUDIT-TIMESTAMP                 PIC 9(14).
+           02  AUDIT-OPERATOR-ID                PIC X(10).
+           02  AUDIT-PROGRAM                    PIC X(8).
+           02  AUDIT-ACTION                     PIC X(10).
+           02  AUDIT-ACCOUNT-ID                 PIC 9(10).
+           02  AUDIT-BEFORE-VALUE               PIC X(156).
+           02  AUDIT-AFTER-VALUE                PIC X(156).
