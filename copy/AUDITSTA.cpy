@@ -0,0 +1,4 @@
+      *DESCRIPTION.        AUDIT-TRAIL FILE STATUS WORKING-STORAGE.
+       77  AUDIT-TRAIL-STATUS                PIC XX.
+           88  AUDIT-TRAIL-OK                  VALUE "00".
+           88  AUDIT-TRAIL-MISSING             VALUE "35".
