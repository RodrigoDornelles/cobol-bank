@@ -0,0 +1,20 @@
+      *DESCRIPTION.        ACCOUNT-TXN FILE STATUS/KEY WORKING-STORAGE
+      *                    ACCOUNT-TXN-KEY IS THE RELATIVE RECORD
+      *                    NUMBER (ASSIGNED SEQUENTIALLY AT WRITE
+      *                    TIME), NOT THE ACCOUNT ID -- A GIVEN
+      *                    ACCOUNT'S CURRENT BALANCE IS THE
+      *                    TXN-BALANCE-AFTER OF THE LAST MATCHING
+      *                    RECORD, FOUND VIA
+      *                    ACCOUNT-TXN-SEEK-BALANCE (COPY ACCTXFND).
+       77  ACCOUNT-TXN-KEY                   PIC 9(8).
+       77  ACCOUNT-TXN-RECORD-COUNT          PIC 9(8).
+       77  ACCOUNT-TXN-STATUS                PIC XX.
+           88  ACCOUNT-TXN-OK                  VALUE "00".
+           88  ACCOUNT-TXN-DUPLICATE           VALUE "22".
+           88  ACCOUNT-TXN-NOT-FOUND           VALUE "23".
+           88  ACCOUNT-TXN-MISSING             VALUE "35".
+       77  TXN-SEEK-HASH                     PIC 9(10).
+       77  TXN-SEEK-BALANCE                  PIC 9(9)V99.
+       77  TXN-SEEK-FOUND-SW                 PIC X.
+           88  ACCOUNT-TXN-SEEK-FOUND          VALUE "Y".
+           88  ACCOUNT-TXN-SEEK-NOT-FOUND      VALUE "N".
