@@ -0,0 +1,27 @@
+      *DESCRIPTION.        SEQUENTIAL SEEK OF OPERATOR-MASTER BY
+      *                    OPERATOR-ID. MOVE THE WANTED ID TO
+      *                    OPERATOR-SEEK-ID AND PERFORM
+      *                    OPERATOR-MASTER-SEEK-ID; ON RETURN
+      *                    OPERATOR-MASTER-SEEK-FOUND TELLS WHETHER
+      *                    THE FD RECORD HOLDS THE MATCHING OPERATOR.
+      *                    REQUIRES OPERATOR-MASTER TO ALREADY BE OPEN.
+       OPERATOR-MASTER-SEEK-ID                                  SECTION.
+           SET OPERATOR-MASTER-SEEK-NOT-FOUND TO TRUE
+           MOVE 1 TO OPERATOR-MASTER-KEY
+           START OPERATOR-MASTER
+                   KEY IS NOT LESS THAN OPERATOR-MASTER-KEY
+               INVALID KEY
+                   SET OPERATOR-MASTER-NOT-FOUND TO TRUE
+           END-START
+
+           PERFORM UNTIL OPERATOR-MASTER-NOT-FOUND
+                       OR OPERATOR-MASTER-SEEK-FOUND
+               READ OPERATOR-MASTER NEXT RECORD
+                   AT END
+                       SET OPERATOR-MASTER-NOT-FOUND TO TRUE
+                   NOT AT END
+                       IF OPERATOR-ID = OPERATOR-SEEK-ID
+                           SET OPERATOR-MASTER-SEEK-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
