@@ -0,0 +1,39 @@
+      *DESCRIPTION.        OPEN ACCOUNT-TXN FOR I-O, CREATING IT THE
+      *                    FIRST TIME IT IS USED, AND POSITION
+      *                    ACCOUNT-TXN-KEY ON THE NEXT FREE RELATIVE
+      *                    RECORD NUMBER (SEE ACCTXFND.CPY FOR HOW
+      *                    THE CURRENT BALANCE FOR AN ACCOUNT IS
+      *                    DERIVED). THE FILE IS LEFT POSITIONED AT
+      *                    ITS FIRST RECORD SO CALLERS CAN READ NEXT
+      *                    SEQUENTIALLY RIGHT AWAY.
+       OPEN-ACCOUNT-TXN                                         SECTION.
+           OPEN I-O ACCOUNT-TXN
+           IF ACCOUNT-TXN-MISSING
+               OPEN OUTPUT ACCOUNT-TXN
+               CLOSE ACCOUNT-TXN
+               OPEN I-O ACCOUNT-TXN
+           END-IF
+
+           MOVE ZERO TO ACCOUNT-TXN-RECORD-COUNT
+           MOVE 1 TO ACCOUNT-TXN-KEY
+           START ACCOUNT-TXN KEY IS NOT LESS THAN ACCOUNT-TXN-KEY
+               INVALID KEY
+                   SET ACCOUNT-TXN-NOT-FOUND TO TRUE
+           END-START
+
+           PERFORM UNTIL ACCOUNT-TXN-NOT-FOUND
+               READ ACCOUNT-TXN NEXT RECORD
+                   AT END
+                       SET ACCOUNT-TXN-NOT-FOUND TO TRUE
+                   NOT AT END
+                       ADD 1 TO ACCOUNT-TXN-RECORD-COUNT
+               END-READ
+           END-PERFORM
+
+           MOVE 1 TO ACCOUNT-TXN-KEY
+           START ACCOUNT-TXN KEY IS NOT LESS THAN ACCOUNT-TXN-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           COMPUTE ACCOUNT-TXN-KEY =
+               ACCOUNT-TXN-RECORD-COUNT + 1.
