@@ -0,0 +1,25 @@
+      *DESCRIPTION.        SEQUENTIAL SEEK OF CLIENT-MASTER BY CLIENT-HASH
+      *                    MOVE THE WANTED ACCOUNT ID TO CLIENT-SEEK-HASH
+      *                    AND PERFORM CLIENT-MASTER-SEEK-HASH; ON RETURN
+      *                    CLIENT-MASTER-SEEK-FOUND TELLS WHETHER THE FD
+      *                    RECORD HOLDS THE MATCHING CUSTOMER.
+      *                    REQUIRES CLIENT-MASTER TO ALREADY BE OPEN.
+       CLIENT-MASTER-SEEK-HASH                                  SECTION.
+           SET CLIENT-MASTER-SEEK-NOT-FOUND TO TRUE
+           MOVE 1 TO CLIENT-MASTER-KEY
+           START CLIENT-MASTER KEY IS NOT LESS THAN CLIENT-MASTER-KEY
+               INVALID KEY
+                   SET CLIENT-MASTER-NOT-FOUND TO TRUE
+           END-START
+
+           PERFORM UNTIL CLIENT-MASTER-NOT-FOUND
+                       OR CLIENT-MASTER-SEEK-FOUND
+               READ CLIENT-MASTER NEXT RECORD
+                   AT END
+                       SET CLIENT-MASTER-NOT-FOUND TO TRUE
+                   NOT AT END
+                       IF CLIENT-HASH = CLIENT-SEEK-HASH
+                           SET CLIENT-MASTER-SEEK-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
