@@ -0,0 +1,27 @@
+      *DESCRIPTION.        CLIENT-MASTER RECORD LAYOUT (RELATIVE
+      *                    ORGANIZATION, KEYED BY AN INTERNALLY
+      *                    ASSIGNED RELATIVE RECORD NUMBER -- NOT KSDS.
+      *                    CLIENT-HASH IS A DATA FIELD, NOT THE ACCESS
+      *                    KEY; CLIENTFND.CPY'S CLIENT-MASTER-SEEK-HASH
+      *                    FINDS A RECORD BY SCANNING THE WHOLE FILE
+      *                    COMPARING CLIENT-HASH, PRECISELY BECAUSE IT
+      *                    IS NOT THE RELATIVE KEY.)
+       01  CLIENT-MASTER-RECORD.
+           02  CLIENT-HASH                   PIC 9(10).
+           02  CLIENT-INFO.
+               03  CLIENT-NAME               PIC X(32).
+               03  CLIENT-DATE-OF-BIRTH.
+                   04  CLIENT-YEAR-OF-BIRTH  PIC 9999.
+                   04  CLIENT-MONTH-OF-BIRTH PIC 99.
+                   04  CLIENT-DAY-OF-BIRTH   PIC 99.
+               03  CLIENT-CPF                PIC 9(11).
+               03  CLIENT-STATUS             PIC X(01) VALUE "A".
+                   88  CLIENT-STATUS-ACTIVE     VALUE "A".
+                   88  CLIENT-STATUS-INACTIVE   VALUE "I".
+               03  CLIENT-INACTIVE-REASON    PIC X(30) VALUE SPACES.
+               03  CLIENT-BRANCH-CODE        PIC 9(04) VALUE ZERO.
+               03  CLIENT-ADDRESS.
+                   04  CLIENT-STREET         PIC X(40) VALUE SPACES.
+                   04  CLIENT-CITY           PIC X(20) VALUE SPACES.
+                   04  CLIENT-STATE          PIC X(02) VALUE SPACES.
+                   04  CLIENT-POSTAL-CODE    PIC 9(08) VALUE ZERO.
