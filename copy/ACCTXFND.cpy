@@ -0,0 +1,33 @@
+      *DESCRIPTION.        DERIVE AN ACCOUNT'S CURRENT BALANCE BY
+      *                    SCANNING ACCOUNT-TXN SEQUENTIALLY FOR THE
+      *                    REQUESTED TXN-ACCOUNT-HASH AND KEEPING THE
+      *                    TXN-BALANCE-AFTER OF THE LAST MATCH (THE
+      *                    MOST RECENT POSTING, SINCE RECORDS ARE
+      *                    APPENDED IN ORDER). MOVE THE WANTED ACCOUNT
+      *                    ID TO TXN-SEEK-HASH AND PERFORM
+      *                    ACCOUNT-TXN-SEEK-BALANCE; ON RETURN
+      *                    ACCOUNT-TXN-SEEK-FOUND TELLS WHETHER ANY
+      *                    TRANSACTION WAS POSTED FOR THIS ACCOUNT
+      *                    AND TXN-SEEK-BALANCE HOLDS THE BALANCE (OR
+      *                    ZERO IF NOT FOUND). REQUIRES ACCOUNT-TXN TO
+      *                    ALREADY BE OPEN.
+       ACCOUNT-TXN-SEEK-BALANCE                                 SECTION.
+           SET ACCOUNT-TXN-SEEK-NOT-FOUND TO TRUE
+           MOVE ZERO TO TXN-SEEK-BALANCE
+           MOVE 1 TO ACCOUNT-TXN-KEY
+           START ACCOUNT-TXN KEY IS NOT LESS THAN ACCOUNT-TXN-KEY
+               INVALID KEY
+                   SET ACCOUNT-TXN-NOT-FOUND TO TRUE
+           END-START
+
+           PERFORM UNTIL ACCOUNT-TXN-NOT-FOUND
+               READ ACCOUNT-TXN NEXT RECORD
+                   AT END
+                       SET ACCOUNT-TXN-NOT-FOUND TO TRUE
+                   NOT AT END
+                       IF TXN-ACCOUNT-HASH = TXN-SEEK-HASH
+                           SET ACCOUNT-TXN-SEEK-FOUND TO TRUE
+                           MOVE TXN-BALANCE-AFTER TO TXN-SEEK-BALANCE
+                       END-IF
+               END-READ
+           END-PERFORM.
